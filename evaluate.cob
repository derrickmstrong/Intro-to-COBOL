@@ -9,27 +9,26 @@ ENVIRONMENT DIVISION.
 DATA DIVISION.
 FILE SECTION.
 WORKING-STORAGE SECTION.
-01 TestNumber PIC X.
+01 CreditScore PIC 9(03).
        *> Classifications
-       *> 88 also used to designate multiple values
-       88 IsPrime VALUE "1", "3", "5", "7".
-       88 IsOdd VALUE "1", "3", "5", "7", "9".
-       88 IsEven VALUE "2", "4", "6", "8".
-       88 LessThan5 VALUE "1" THRU "4".
-       88 ANumber VALUE "0" THRU "9".
+       *> Real account-standing bands in place of the old prime/odd/even demo,
+       *> the same bands the account-status work on randomlyaccessdata.cob
+       *> classifies AcctStatusCode into
+       88 AcctGoodStanding VALUE 700 THRU 850.
+       88 AcctWatch VALUE 650 THRU 699.
+       88 AcctDelinquent VALUE 300 THRU 649.
 
 PROCEDURE DIVISION.
-DISPLAY "Enter Single Number or X to Exit: "
-ACCEPT TestNumber
-PERFORM UNTIL NOT ANumber
+DISPLAY "Enter Credit Score (300-850) or 0 to Exit: "
+ACCEPT CreditScore
+PERFORM UNTIL CreditScore = ZERO
        EVALUATE TRUE
-           WHEN IsPrime DISPLAY "Prime"
-           WHEN IsOdd DISPLAY "Odd"
-           WHEN IsEven DISPLAY "Even"
-           WHEN LessThan5 DISPLAY "Less Than 5"
-           WHEN OTHER DISPLAY "Default Action"
+           WHEN AcctGoodStanding DISPLAY "Good-Standing"
+           WHEN AcctWatch DISPLAY "Watch"
+           WHEN AcctDelinquent DISPLAY "Delinquent"
+           WHEN OTHER DISPLAY "Invalid Credit Score"
        END-EVALUATE
-       ACCEPT TestNumber
+       ACCEPT CreditScore
 END-PERFORM
 
 STOP RUN.
