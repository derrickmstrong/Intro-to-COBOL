@@ -0,0 +1,157 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    reconcilecustomers.
+AUTHOR. Derrick Strong.
+DATE-WRITTEN.August 9th 2026
+ENVIRONMENT DIVISION.
+*> Must add INPUT-OUTPUT section and FILE-CONTROL to work with files
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       *> Customer.txt is the live, indexed master kept up to date by randomlyaccessdata.cob
+       SELECT CustomerIndexed ASSIGN TO "Customer.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS IXIDNum
+           FILE STATUS IS WSIndexedStatus.
+       *> Customer.dat is the line-sequential master read by the batch report
+       SELECT CustomerFlat ASSIGN TO "Customer.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSFlatStatus.
+
+DATA DIVISION.
+FILE SECTION.
+*> Describe the indexed file layout
+FD CustomerIndexed.
+01 IXCustomerData.
+       02 IXIDNum    PIC 9(8).
+       02 IXFirstName PIC X(15).
+       02 IXLastName PIC X(15).
+       02 IXStatusFlag PIC X(01).
+           88 IXCustDeleted VALUE "D".
+       *> Define End of file
+       88 IXEOF VALUE HIGH-VALUE.
+       02 IXAcctStatusCode PIC X(01).
+       02 IXDateOfBirth.
+           03 IXBirthMonth PIC 9(02).
+           03 IXBirthDay PIC 9(02).
+           03 IXBirthYear PIC 9(04).
+       02 IXSSN PIC 9(09).
+       02 IXAccountBalance PIC S9(7)V99.
+       02 IXDateDeleted PIC 9(08).
+
+*> Describe the flat file layout
+FD CustomerFlat.
+01 FLCustomerData.
+       02 FLIDNum    PIC 9(8).
+       02 FLCustName.
+           03 FLFirstName PIC X(15).
+           03 FLLastName PIC X(15).
+       *> Define End of file
+       88 FLEOF VALUE HIGH-VALUE.
+
+WORKING-STORAGE SECTION.
+*> In-memory copy of the indexed master, built once, then checked off as
+*> the flat master is read, so leftovers are the ones missing from Customer.dat
+01 WSIXCount PIC 9(8) VALUE ZERO.
+01 IXTable.
+       02 IXEntry OCCURS 0 TO 99999 TIMES DEPENDING ON WSIXCount
+                  INDEXED BY IXIdx.
+           03 IXTabIDNum PIC 9(8).
+           03 IXTabFirstName PIC X(15).
+           03 IXTabLastName PIC X(15).
+           03 IXTabMatched PIC X VALUE "N".
+01 WSFound PIC X VALUE "N".
+01 WSMismatchCount PIC 9(5) VALUE ZERO.
+01 WSOnlyIndexedCount PIC 9(5) VALUE ZERO.
+01 WSOnlyFlatCount PIC 9(5) VALUE ZERO.
+*> FILE STATUS codes, checked right after each OPEN
+01 WSIndexedStatus PIC X(02).
+01 WSFlatStatus PIC X(02).
+
+PROCEDURE DIVISION.
+MainLine.
+       OPEN INPUT CustomerIndexed.
+       IF WSIndexedStatus NOT = "00"
+           DISPLAY "Warning: Customer.txt Open Status " WSIndexedStatus
+       END-IF
+       PERFORM LoadIndexedTable.
+       CLOSE CustomerIndexed.
+
+       DISPLAY " "
+       DISPLAY "CUSTOMER MASTER RECONCILIATION"
+       DISPLAY "==============================="
+
+       OPEN INPUT CustomerFlat.
+       IF WSFlatStatus NOT = "00"
+           DISPLAY "Warning: Customer.dat Open Status " WSFlatStatus
+       END-IF
+       READ CustomerFlat
+           AT END SET FLEOF TO TRUE
+       END-READ
+       PERFORM UNTIL FLEOF
+           PERFORM CheckFlatAgainstIndexed
+           READ CustomerFlat
+               AT END SET FLEOF TO TRUE
+           END-READ
+       END-PERFORM
+       CLOSE CustomerFlat.
+
+       PERFORM ReportUnmatchedIndexed VARYING IXIdx FROM 1 BY 1
+           UNTIL IXIdx > WSIXCount
+
+       DISPLAY " "
+       DISPLAY "Mismatched Names..: " WSMismatchCount
+       DISPLAY "Only in Customer.txt: " WSOnlyIndexedCount
+       DISPLAY "Only in Customer.dat: " WSOnlyFlatCount
+       STOP RUN.
+
+*> Read every record of Customer.txt sequentially into IXTable - soft-deleted
+*> records are skipped the same way extractcustomerfile.cob skips them, since
+*> Customer.dat never carries them either and they are not drift to report
+LoadIndexedTable.
+       READ CustomerIndexed
+           AT END SET IXEOF TO TRUE
+       END-READ
+       PERFORM UNTIL IXEOF
+           IF NOT IXCustDeleted
+               ADD 1 TO WSIXCount
+               MOVE IXIDNum TO IXTabIDNum(WSIXCount)
+               MOVE IXFirstName TO IXTabFirstName(WSIXCount)
+               MOVE IXLastName TO IXTabLastName(WSIXCount)
+               MOVE "N" TO IXTabMatched(WSIXCount)
+           END-IF
+           READ CustomerIndexed
+               AT END SET IXEOF TO TRUE
+           END-READ
+       END-PERFORM.
+
+*> Look the current Customer.dat record up in IXTable by IDNum
+CheckFlatAgainstIndexed.
+       MOVE "N" TO WSFound
+       PERFORM VARYING IXIdx FROM 1 BY 1 UNTIL IXIdx > WSIXCount
+           IF IXTabIDNum(IXIdx) = FLIDNum
+               MOVE "Y" TO WSFound
+               MOVE "Y" TO IXTabMatched(IXIdx)
+               IF IXTabFirstName(IXIdx) NOT = FLFirstName
+                  OR IXTabLastName(IXIdx) NOT = FLLastName
+                   ADD 1 TO WSMismatchCount
+                   DISPLAY "MISMATCH  ID " FLIDNum
+                       ": Customer.txt=" IXTabFirstName(IXIdx) " "
+                       IXTabLastName(IXIdx)
+                       "  Customer.dat=" FLFirstName " " FLLastName
+               END-IF
+           END-IF
+       END-PERFORM
+       IF WSFound = "N"
+           ADD 1 TO WSOnlyFlatCount
+           DISPLAY "ONLY IN Customer.dat  : ID " FLIDNum " " FLFirstName
+               " " FLLastName
+       END-IF.
+
+*> Anything in IXTable never matched against Customer.dat is missing there
+ReportUnmatchedIndexed.
+       IF IXTabMatched(IXIdx) = "N"
+           ADD 1 TO WSOnlyIndexedCount
+           DISPLAY "ONLY IN Customer.txt  : ID " IXTabIDNum(IXIdx) " "
+               IXTabFirstName(IXIdx) " " IXTabLastName(IXIdx)
+       END-IF.
