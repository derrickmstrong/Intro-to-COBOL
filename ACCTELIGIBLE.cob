@@ -0,0 +1,38 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    ACCTELIGIBLE.
+AUTHOR. Derrick Strong.
+DATE-WRITTEN.August 9th 2026
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+DATA DIVISION.
+FILE SECTION.
+WORKING-STORAGE SECTION.
+01 WSMinEligibleAge PIC 9(02) VALUE 18.
+LINKAGE SECTION.
+*> Matches the 2-digit Age field on the caller's side - a BY REFERENCE CALL
+*> shares the caller's storage directly, so the sizes must line up exactly
+       01  LAge         PIC 9(02) VALUE ZERO.
+*> Reuses randomlyaccessdata.cob's AcctStatusCode values: A=Good Standing, D=Delinquent, C=Closed
+       01  LAcctStatus  PIC X(01) VALUE "A".
+       01  LEligible    PIC X(01) VALUE "N".
+*> 0=Eligible  1=Under Minimum Age  2=Account Not In Good Standing
+       01  LReturnCode  PIC 9 VALUE ZERO.
+
+PROCEDURE DIVISION USING LAge, LAcctStatus, LEligible, LReturnCode.
+       MOVE ZERO TO LReturnCode.
+       MOVE "N" TO LEligible.
+       EVALUATE TRUE
+           WHEN LAge < WSMinEligibleAge
+               MOVE 1 TO LReturnCode
+           WHEN LAcctStatus NOT = "A"
+               MOVE 2 TO LReturnCode
+           WHEN OTHER
+               MOVE "Y" TO LEligible
+       END-EVALUATE.
+
+*> Call EXIT PROGRAM instead of STOP RUN for subroutines/linkage files
+EXIT PROGRAM.
+
+*> Note: This is a called subprogram, not a standalone main program - build it
+*> as a module for the caller to link against, not as its own executable.
