@@ -0,0 +1,192 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    invoice-calculator.
+AUTHOR. Derrick Strong.
+DATE-WRITTEN.August 9th 2026
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+DATA DIVISION.
+FILE SECTION.
+WORKING-STORAGE SECTION.
+*> Line items keyed by subscript, same OCCURS style as createtables.cob
+*> Prices/amounts carry 3 decimal places internally so the sharpest currency
+*> this shop bills in (KWD, 3 decimals) never loses precision to rounding
+01 WSLineCount PIC 9(2) VALUE ZERO.
+01 InvoiceLineTable.
+       02 InvoiceLine OCCURS 20 TIMES INDEXED BY LineIdx.
+           03 LineItemDesc PIC X(20).
+           03 LineItemQty PIC 9(3).
+           03 LineItemPrice PIC 9(5)V999.
+           03 LineItemAmount PIC 9(7)V999.
+*> TaxRate defaults to DefaultTaxRate and is overridden per jurisdiction by
+*> GetJurisdiction - 5 decimal places so it holds JurRate's full precision
+*> (e.g. .08875) without truncation
+01 TaxRate PIC V99999 VALUE .07500.
+01 DefaultTaxRate PIC V99999 VALUE .07500.
+01 WSSubtotal PIC 9(7)V999 VALUE ZERO.
+01 WSTax PIC 9(7)V999 VALUE ZERO.
+01 WSTotal PIC 9(7)V999 VALUE ZERO.
+01 StayOpen PIC X VALUE 'Y'.
+*> Jurisdiction tax-rate table, same OCCURS INDEXED BY style as InvoiceLineTable
+01 WSJurisdiction PIC X(02).
+01 WSRateFound PIC X VALUE 'N'.
+01 JurisdictionTable.
+       02 JurisdictionEntry OCCURS 5 TIMES INDEXED BY JurIdx.
+           03 JurCode PIC X(02).
+           *> 5 decimal places so rates like .08875 survive the MOVE below
+           *> without being truncated to 3 decimals
+           03 JurRate PIC V99999.
+*> Currency table - how many decimal places each currency prints with
+01 WSCurrency PIC X(03) VALUE "USD".
+01 WSCurrFound PIC X VALUE 'N'.
+01 WSCurrDecimals PIC 9 VALUE 2.
+01 CurrencyTable.
+       02 CurrencyEntry OCCURS 4 TIMES INDEXED BY CurIdx.
+           03 CurrCode PIC X(03).
+           03 CurrDecimals PIC 9.
+*> Staged here before each call to PrintAmount, since PERFORM can't pass args
+01 WSTempLabel PIC X(10).
+01 WSTempAmount PIC 9(7)V999.
+*> Rounded to the target precision before the MOVE into its edited field
+01 WSRound0Dec PIC 9(7).
+01 WSRound2Dec PIC 9(7)V99.
+01 WSRound3Dec PIC 9(7)V999.
+*> One edited display field per supported precision
+01 WSAmt0Dec PIC ZZZZZZ9.
+01 WSAmt2Dec PIC ZZZZZZ9.99.
+01 WSAmt3Dec PIC ZZZZZZ9.999.
+
+PROCEDURE DIVISION.
+PERFORM InitJurisdictionTable.
+PERFORM GetJurisdiction.
+PERFORM InitCurrencyTable.
+PERFORM GetCurrency.
+PERFORM UNTIL StayOpen = 'N' OR StayOpen = 'n' OR WSLineCount >= 20
+       ADD 1 TO WSLineCount
+       PERFORM GetLineItem
+       DISPLAY "Add another line item? (Y/N): " WITH NO ADVANCING
+       ACCEPT StayOpen
+END-PERFORM.
+PERFORM ComputeInvoiceTotals.
+PERFORM PrintInvoice.
+STOP RUN.
+
+*> Load the known jurisdiction codes and their tax rates
+InitJurisdictionTable.
+       MOVE "NY" TO JurCode(1)
+       MOVE .08875 TO JurRate(1)
+       MOVE "CA" TO JurCode(2)
+       MOVE .0725 TO JurRate(2)
+       MOVE "TX" TO JurCode(3)
+       MOVE .0625 TO JurRate(3)
+       MOVE "FL" TO JurCode(4)
+       MOVE .06 TO JurRate(4)
+       MOVE "NJ" TO JurCode(5)
+       MOVE .06625 TO JurRate(5).
+
+*> Ask which jurisdiction this invoice is taxed under and set TaxRate accordingly
+GetJurisdiction.
+       DISPLAY "Jurisdiction Code (NY/CA/TX/FL/NJ): " WITH NO ADVANCING
+       ACCEPT WSJurisdiction
+       MOVE 'N' TO WSRateFound
+       PERFORM LookupJurisdictionRate VARYING JurIdx FROM 1 BY 1
+           UNTIL JurIdx > 5
+       IF WSRateFound = 'N'
+           DISPLAY "Unknown Jurisdiction - Using Default Rate"
+           MOVE DefaultTaxRate TO TaxRate
+       END-IF.
+
+LookupJurisdictionRate.
+       IF JurCode(JurIdx) = WSJurisdiction
+           MOVE JurRate(JurIdx) TO TaxRate
+           MOVE 'Y' TO WSRateFound
+       END-IF.
+
+*> Load the known currency codes and how many decimal places each prints with
+InitCurrencyTable.
+       MOVE "USD" TO CurrCode(1)
+       MOVE 2 TO CurrDecimals(1)
+       MOVE "EUR" TO CurrCode(2)
+       MOVE 2 TO CurrDecimals(2)
+       MOVE "JPY" TO CurrCode(3)
+       MOVE 0 TO CurrDecimals(3)
+       MOVE "KWD" TO CurrCode(4)
+       MOVE 3 TO CurrDecimals(4).
+
+*> Ask which currency this invoice is billed in and set WSCurrDecimals accordingly
+GetCurrency.
+       DISPLAY "Currency Code (USD/EUR/JPY/KWD): " WITH NO ADVANCING
+       ACCEPT WSCurrency
+       MOVE 'N' TO WSCurrFound
+       PERFORM LookupCurrencyDecimals VARYING CurIdx FROM 1 BY 1
+           UNTIL CurIdx > 4
+       IF WSCurrFound = 'N'
+           DISPLAY "Unknown Currency - Using USD Precision (2 Decimals)"
+           MOVE "USD" TO WSCurrency
+           MOVE 2 TO WSCurrDecimals
+       END-IF.
+
+LookupCurrencyDecimals.
+       IF CurrCode(CurIdx) = WSCurrency
+           MOVE CurrDecimals(CurIdx) TO WSCurrDecimals
+           MOVE 'Y' TO WSCurrFound
+       END-IF.
+
+*> Prompt the operator for one invoice line item and extend its amount
+GetLineItem.
+       DISPLAY "Item Description: " WITH NO ADVANCING
+       ACCEPT LineItemDesc(WSLineCount)
+       DISPLAY "Quantity: " WITH NO ADVANCING
+       ACCEPT LineItemQty(WSLineCount)
+       DISPLAY "Unit Price: " WITH NO ADVANCING
+       ACCEPT LineItemPrice(WSLineCount)
+       COMPUTE LineItemAmount(WSLineCount) ROUNDED =
+           LineItemQty(WSLineCount) * LineItemPrice(WSLineCount).
+
+*> Sum every line item, then apply TaxRate the same way decimal-arithmetic.cob does
+ComputeInvoiceTotals.
+       MOVE ZERO TO WSSubtotal
+       PERFORM AddLineAmount VARYING LineIdx FROM 1 BY 1
+           UNTIL LineIdx > WSLineCount
+       COMPUTE WSTax ROUNDED = WSSubtotal * TaxRate
+       COMPUTE WSTotal = WSSubtotal + WSTax.
+
+AddLineAmount.
+       ADD LineItemAmount(LineIdx) TO WSSubtotal.
+
+*> Print every line item followed by the subtotal/tax/total
+PrintInvoice.
+       DISPLAY " "
+       DISPLAY "INVOICE (" WSCurrency ")"
+       PERFORM PrintLineItem VARYING LineIdx FROM 1 BY 1
+           UNTIL LineIdx > WSLineCount
+       MOVE "Subtotal: " TO WSTempLabel
+       MOVE WSSubtotal TO WSTempAmount
+       PERFORM PrintAmount
+       MOVE "Tax.....: " TO WSTempLabel
+       MOVE WSTax TO WSTempAmount
+       PERFORM PrintAmount
+       MOVE "Total...: " TO WSTempLabel
+       MOVE WSTotal TO WSTempAmount
+       PERFORM PrintAmount.
+
+PrintLineItem.
+       DISPLAY LineItemDesc(LineIdx) " Qty " LineItemQty(LineIdx) " @ "
+           LineItemPrice(LineIdx) " = " LineItemAmount(LineIdx).
+
+*> Round WSTempAmount to the current currency's decimal places and display it
+PrintAmount.
+       EVALUATE WSCurrDecimals
+           WHEN 0
+               COMPUTE WSRound0Dec ROUNDED = WSTempAmount
+               MOVE WSRound0Dec TO WSAmt0Dec
+               DISPLAY WSTempLabel WSCurrency " " WSAmt0Dec
+           WHEN 3
+               COMPUTE WSRound3Dec ROUNDED = WSTempAmount
+               MOVE WSRound3Dec TO WSAmt3Dec
+               DISPLAY WSTempLabel WSCurrency " " WSAmt3Dec
+           WHEN OTHER
+               COMPUTE WSRound2Dec ROUNDED = WSTempAmount
+               MOVE WSRound2Dec TO WSAmt2Dec
+               DISPLAY WSTempLabel WSCurrency " " WSAmt2Dec
+       END-EVALUATE.
