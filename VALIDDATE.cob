@@ -0,0 +1,85 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    VALIDDATE.
+AUTHOR. Derrick Strong.
+DATE-WRITTEN.August 9th 2026
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+DATA DIVISION.
+FILE SECTION.
+WORKING-STORAGE SECTION.
+*> Fixed days-per-month, with February's 28 bumped to 29 for leap years
+01 DaysInMonthTable.
+       02 DaysInMonth PIC 9(2) OCCURS 12 TIMES.
+01 WSMaxDay PIC 9(2).
+01 WSLeapYear PIC X VALUE 'N'.
+01 WSQuotient PIC 9(4).
+01 WSRemainder4 PIC 9(4).
+01 WSRemainder100 PIC 9(4).
+01 WSRemainder400 PIC 9(4).
+LINKAGE SECTION.
+       01  LDateMonth PIC 9(02).
+       01  LDateDay   PIC 9(02).
+       01  LDateYear  PIC 9(04).
+*> 0=Valid  1=Invalid Month  2=Invalid Day For That Month/Year  3=Invalid Year
+       01  LReturnCode PIC 9 VALUE ZERO.
+
+PROCEDURE DIVISION USING LDateMonth, LDateDay, LDateYear, LReturnCode.
+       MOVE ZERO TO LReturnCode.
+       PERFORM InitDaysInMonthTable.
+       EVALUATE TRUE
+           WHEN LDateYear < 1900 OR LDateYear > 2099
+               MOVE 3 TO LReturnCode
+           WHEN LDateMonth < 1 OR LDateMonth > 12
+               MOVE 1 TO LReturnCode
+           WHEN OTHER
+               PERFORM ValidateDayForMonth
+       END-EVALUATE.
+
+*> Call EXIT PROGRAM instead of STOP RUN for subroutines/linkage files
+EXIT PROGRAM.
+
+*> Load the fixed calendar - Jan, Feb, Mar, Apr, May, Jun, Jul, Aug, Sep, Oct, Nov, Dec
+InitDaysInMonthTable.
+       MOVE 31 TO DaysInMonth(1)
+       MOVE 28 TO DaysInMonth(2)
+       MOVE 31 TO DaysInMonth(3)
+       MOVE 30 TO DaysInMonth(4)
+       MOVE 31 TO DaysInMonth(5)
+       MOVE 30 TO DaysInMonth(6)
+       MOVE 31 TO DaysInMonth(7)
+       MOVE 31 TO DaysInMonth(8)
+       MOVE 30 TO DaysInMonth(9)
+       MOVE 31 TO DaysInMonth(10)
+       MOVE 30 TO DaysInMonth(11)
+       MOVE 31 TO DaysInMonth(12).
+
+*> A leap year is divisible by 4, except centuries not divisible by 400
+CheckLeapYear.
+       MOVE 'N' TO WSLeapYear
+       DIVIDE LDateYear BY 4 GIVING WSQuotient REMAINDER WSRemainder4
+       IF WSRemainder4 = ZERO
+           DIVIDE LDateYear BY 100 GIVING WSQuotient REMAINDER WSRemainder100
+           IF WSRemainder100 = ZERO
+               DIVIDE LDateYear BY 400 GIVING WSQuotient
+                   REMAINDER WSRemainder400
+               IF WSRemainder400 = ZERO
+                   MOVE 'Y' TO WSLeapYear
+               END-IF
+           ELSE
+               MOVE 'Y' TO WSLeapYear
+           END-IF
+       END-IF.
+
+ValidateDayForMonth.
+       PERFORM CheckLeapYear
+       MOVE DaysInMonth(LDateMonth) TO WSMaxDay
+       IF LDateMonth = 2 AND WSLeapYear = 'Y'
+           MOVE 29 TO WSMaxDay
+       END-IF
+       IF LDateDay < 1 OR LDateDay > WSMaxDay
+           MOVE 2 TO LReturnCode
+       END-IF.
+
+*> Note: This is a called subprogram, not a standalone main program - build it
+*> as a module for the caller to link against, not as its own executable.
