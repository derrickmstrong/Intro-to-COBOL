@@ -0,0 +1,109 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    billingexport.
+AUTHOR. Derrick Strong.
+DATE-WRITTEN.August 9th 2026
+ENVIRONMENT DIVISION.
+*> Builds the fixed-width feed the external billing system picks up - no
+*> delimiters, no header row, every field a fixed column, the way that system
+*> has always wanted it (unlike CustReport.csv, which is for people to open).
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       *> Read the live master sequentially by primary key
+       SELECT CustomerIndexed ASSIGN TO "Customer.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS IXIDNum
+           FILE STATUS IS WSIndexedStatus.
+       SELECT BillingFile ASSIGN TO "BillingExport.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSBillingFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+*> Must match randomlyaccessdata.cob's CustomerData layout
+FD CustomerIndexed.
+01 IXCustomerData.
+       02 IXIDNum    PIC 9(8).
+       02 IXFirstName PIC X(15).
+       02 IXLastName PIC X(15).
+       *> Define End of File
+       88 IXEOF VALUE HIGH-VALUE.
+       02 IXStatusFlag PIC X(01).
+           88 IXCustDeleted VALUE "D".
+       02 IXAcctStatusCode PIC X(01).
+       02 IXDateOfBirth.
+           03 IXBirthMonth PIC 9(02).
+           03 IXBirthDay PIC 9(02).
+           03 IXBirthYear PIC 9(04).
+       02 IXSSN PIC 9(09).
+       02 IXAccountBalance PIC S9(7)V99.
+       02 IXDateDeleted PIC 9(08).
+
+*> Fixed-width billing feed layout - every field a fixed column, no delimiters
+FD BillingFile.
+01 BillingRecord.
+       02 BillIDNum PIC 9(08).
+       02 BillLastName PIC X(15).
+       02 BillFirstName PIC X(15).
+       02 BillAcctStatusCode PIC X(01).
+       *> Only the last 4 digits ever leave the building, same as GetCustByID
+       02 BillMaskedSSN PIC X(11).
+       02 BillAccountBalance PIC S9(7)V99.
+
+WORKING-STORAGE SECTION.
+*> FILE STATUS codes, checked right after each OPEN
+01 WSIndexedStatus PIC X(02).
+01 WSBillingFileStatus PIC X(02).
+01 WSExportCount PIC 9(8) VALUE ZERO.
+01 WSSkippedCount PIC 9(8) VALUE ZERO.
+
+PROCEDURE DIVISION.
+MainLine.
+       OPEN INPUT CustomerIndexed.
+       IF WSIndexedStatus NOT = "00"
+           DISPLAY "Warning: Customer.txt Open Status " WSIndexedStatus
+       END-IF
+       OPEN OUTPUT BillingFile.
+       IF WSBillingFileStatus NOT = "00"
+           DISPLAY "Warning: BillingExport.txt Open Status "
+               WSBillingFileStatus
+       END-IF
+       READ CustomerIndexed
+           AT END SET IXEOF TO TRUE
+       END-READ
+       PERFORM UNTIL IXEOF
+           PERFORM ExportOneRecord
+           READ CustomerIndexed
+               AT END SET IXEOF TO TRUE
+           END-READ
+       END-PERFORM
+       CLOSE CustomerIndexed, BillingFile.
+
+       DISPLAY " "
+       DISPLAY "BILLING EXPORT COMPLETE"
+       DISPLAY "Records Exported..: " WSExportCount
+       DISPLAY "Deleted Records Skipped: " WSSkippedCount
+       STOP RUN.
+
+*> Soft-deleted customers aren't billed
+ExportOneRecord.
+       IF IXCustDeleted
+           ADD 1 TO WSSkippedCount
+       ELSE
+           MOVE IXIDNum TO BillIDNum
+           MOVE IXLastName TO BillLastName
+           MOVE IXFirstName TO BillFirstName
+           MOVE IXAcctStatusCode TO BillAcctStatusCode
+           MOVE IXAccountBalance TO BillAccountBalance
+           PERFORM MaskSSN
+           WRITE BillingRecord
+           ADD 1 TO WSExportCount
+       END-IF.
+
+*> Same masking shape as randomlyaccessdata.cob's GetCustByID
+MaskSSN.
+       STRING "XXX-XX-" DELIMITED BY SIZE
+           IXSSN(6:4) DELIMITED BY SIZE
+           INTO BillMaskedSSN
+       END-STRING.
