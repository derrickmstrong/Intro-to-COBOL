@@ -0,0 +1,130 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    extractcustomerfile.
+AUTHOR. Derrick Strong.
+DATE-WRITTEN.August 9th 2026
+ENVIRONMENT DIVISION.
+*> Nightly refresh: rebuilds Customer.dat from Customer.txt, the live master,
+*> so createareport.cob/reconcilecustomers.cob/readdatafromfile.cob are working
+*> from current data instead of drifting further out of sync between runs.
+*> Customer.dat's own IDNum/FirstName/LastName layout is left exactly as those
+*> programs already expect it - only the source of truth it's built from changes.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       *> Read the live master sequentially by primary key
+       SELECT CustomerIndexed ASSIGN TO "Customer.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS IXIDNum
+           FILE STATUS IS WSIndexedStatus.
+       *> Build the new extract under a working name, then swap it into place
+       SELECT CustomerFlat ASSIGN TO "Customer.dat.new"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSFlatStatus.
+
+DATA DIVISION.
+FILE SECTION.
+*> Must match randomlyaccessdata.cob's CustomerData layout
+FD CustomerIndexed.
+01 IXCustomerData.
+       02 IXIDNum    PIC 9(8).
+       02 IXFirstName PIC X(15).
+       02 IXLastName PIC X(15).
+       *> Define End of File
+       88 IXEOF VALUE HIGH-VALUE.
+       02 IXStatusFlag PIC X(01).
+           88 IXCustDeleted VALUE "D".
+       02 IXAcctStatusCode PIC X(01).
+       02 IXDateOfBirth.
+           03 IXBirthMonth PIC 9(02).
+           03 IXBirthDay PIC 9(02).
+           03 IXBirthYear PIC 9(04).
+       02 IXSSN PIC 9(09).
+       02 IXAccountBalance PIC S9(7)V99.
+
+*> Must match writetofile.cob's CustomerData layout - the schema every
+*> Customer.dat reader already expects
+FD CustomerFlat.
+01 FLCustomerData.
+       02 FLIDNum    PIC 9(8).
+       02 FLCustName.
+           03 FLFirstName PIC X(15).
+           03 FLLastName PIC X(15).
+       02 FLDateOfBirth.
+           03 FLBirthMonth PIC 9(02).
+           03 FLBirthDay PIC 9(02).
+           03 FLBirthYear PIC 9(04).
+       02 FLAccountBalance PIC S9(7)V99.
+
+WORKING-STORAGE SECTION.
+*> FILE STATUS codes, checked right after each OPEN
+01 WSIndexedStatus PIC X(02).
+01 WSFlatStatus PIC X(02).
+01 WSExtractCount PIC 9(8) VALUE ZERO.
+01 WSSkippedCount PIC 9(8) VALUE ZERO.
+*> Old/new physical file names, for the CBL_RENAME_FILE swap at the end
+01 WSLiveName PIC X(21) VALUE "Customer.dat".
+01 WSNewName PIC X(21) VALUE "Customer.dat.new".
+01 WSBackupName PIC X(21) VALUE "Customer.dat.bak".
+01 WSRenameStatus PIC 9(02) COMP-5.
+
+PROCEDURE DIVISION.
+MainLine.
+       OPEN INPUT CustomerIndexed.
+       IF WSIndexedStatus NOT = "00"
+           DISPLAY "Warning: Customer.txt Open Status " WSIndexedStatus
+       END-IF
+       OPEN OUTPUT CustomerFlat.
+       IF WSFlatStatus NOT = "00"
+           DISPLAY "Warning: Customer.dat.new Open Status " WSFlatStatus
+       END-IF
+       READ CustomerIndexed
+           AT END SET IXEOF TO TRUE
+       END-READ
+       PERFORM UNTIL IXEOF
+           PERFORM ExtractOneRecord
+           READ CustomerIndexed
+               AT END SET IXEOF TO TRUE
+           END-READ
+       END-PERFORM
+       CLOSE CustomerIndexed, CustomerFlat.
+
+       *> Swap the refreshed extract into place: the old Customer.dat becomes
+       *> the backup, and the fresh extract becomes the live Customer.dat
+       CALL "CBL_RENAME_FILE" USING WSLiveName, WSBackupName
+           RETURNING WSRenameStatus
+       IF WSRenameStatus NOT = ZERO
+           DISPLAY "Extract Aborted: Could Not Back Up Customer.dat, Status "
+               WSRenameStatus
+           STOP RUN
+       END-IF
+       CALL "CBL_RENAME_FILE" USING WSNewName, WSLiveName
+           RETURNING WSRenameStatus
+       IF WSRenameStatus NOT = ZERO
+           DISPLAY "Extract Failed: Could Not Activate New Customer.dat, Status "
+               WSRenameStatus
+           DISPLAY "Restoring Customer.dat From Customer.dat.bak"
+           CALL "CBL_RENAME_FILE" USING WSBackupName, WSLiveName
+           STOP RUN
+       END-IF
+
+       DISPLAY " "
+       DISPLAY "NIGHTLY CUSTOMER EXTRACT COMPLETE"
+       DISPLAY "Records Extracted..: " WSExtractCount
+       DISPLAY "Deleted Records Skipped: " WSSkippedCount
+       DISPLAY "Prior Copy Saved As: Customer.dat.bak"
+       STOP RUN.
+
+*> Soft-deleted customers don't belong in the reporting extract
+ExtractOneRecord.
+       IF IXCustDeleted
+           ADD 1 TO WSSkippedCount
+       ELSE
+           MOVE IXIDNum TO FLIDNum
+           MOVE IXFirstName TO FLFirstName
+           MOVE IXLastName TO FLLastName
+           MOVE IXDateOfBirth TO FLDateOfBirth
+           MOVE IXAccountBalance TO FLAccountBalance
+           WRITE FLCustomerData
+           ADD 1 TO WSExtractCount
+       END-IF.
