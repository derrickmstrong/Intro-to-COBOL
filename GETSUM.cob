@@ -7,17 +7,47 @@ ENVIRONMENT DIVISION.
 CONFIGURATION SECTION.
 DATA DIVISION.
 LINKAGE SECTION.
-       01  LNum1     PIC 9 VALUE 5.
-       01  LNum2     PIC 9 VALUE 2.
-       01  LSum1     PIC 99.
+*> LOpCode picks the operation: A=Add, S=Subtract, M=Multiply, D=Divide
+       01  LOpCode   PIC X(01) VALUE "A".
+       01  LNum1     PIC S9(7)V99 VALUE 5.
+       01  LNum2     PIC S9(7)V99 VALUE 2.
+       01  LResult   PIC S9(7)V99.
+*> Only set by a Divide - quotient goes to LResult, remainder goes here
+       01  LRemainder PIC S9(7)V99 VALUE ZERO.
+*> 0=OK  1=Size Error (overflow)  2=Divide By Zero  3=Unknown Operation Code
+       01  LReturnCode PIC 9 VALUE ZERO.
 
-PROCEDURE DIVISION USING LNum1, LNum2, LSum1.
+PROCEDURE DIVISION USING LOpCode, LNum1, LNum2, LResult, LRemainder,
+       LReturnCode.
        *> When the values change in the subroutine.cob file they will also change here because they have been linked
-       COMPUTE LSum1 = LNum1 + LNum2.
+       MOVE ZERO TO LReturnCode.
+       EVALUATE TRUE
+           WHEN LOpCode = "A" OR "a"
+               COMPUTE LResult = LNum1 + LNum2
+                   ON SIZE ERROR MOVE 1 TO LReturnCode
+               END-COMPUTE
+           WHEN LOpCode = "S" OR "s"
+               COMPUTE LResult = LNum1 - LNum2
+                   ON SIZE ERROR MOVE 1 TO LReturnCode
+               END-COMPUTE
+           WHEN LOpCode = "M" OR "m"
+               COMPUTE LResult = LNum1 * LNum2
+                   ON SIZE ERROR MOVE 1 TO LReturnCode
+               END-COMPUTE
+           WHEN LOpCode = "D" OR "d"
+               DIVIDE LNum1 BY LNum2 GIVING LResult
+                   REMAINDER LRemainder
+                   ON SIZE ERROR MOVE 2 TO LReturnCode
+               END-DIVIDE
+           WHEN OTHER
+               DISPLAY "GETSUM: Unknown Operation Code '" LOpCode "'"
+               MOVE 3 TO LReturnCode
+       END-EVALUATE.
 
 
 *> Call EXIT PROGRAM instead of STOP RUN for subroutines/linkage files
 EXIT PROGRAM.
 
 
-*> Note: You compile this code in Terminal: cobc -m getsum.cob NOT -x as with other files
+*> Note: This is a called subprogram, not a standalone main program - build it
+*> as a module for the caller to link against, not as its own executable.
