@@ -0,0 +1,148 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    idblockreport.
+AUTHOR. Derrick Strong.
+DATE-WRITTEN.August 9th 2026
+ENVIRONMENT DIVISION.
+*> Control-break report for capacity planning: Customer.txt is already in
+*> IDNum order (it's the primary key), so this just breaks on every change
+*> of 1,000-ID block to show how full each block of the ID space is.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "Customer.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSCustomerFileStatus.
+       SELECT BlockReport ASSIGN TO "IDBlockReport.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSBlockReportStatus.
+
+DATA DIVISION.
+FILE SECTION.
+*> Must match randomlyaccessdata.cob's CustomerData layout
+FD CustomerFile.
+01 CustomerData.
+       02 IDNum    PIC 9(8).
+       02 FirstName PIC X(15).
+       02 LastName PIC X(15).
+       *> Define End of File
+       88 WSEOF VALUE HIGH-VALUE.
+       02 StatusFlag PIC X(01).
+       02 AcctStatusCode PIC X(01).
+       02 DateOfBirth.
+           03 BirthMonth PIC 9(02).
+           03 BirthDay PIC 9(02).
+           03 BirthYear PIC 9(04).
+       02 SSN PIC 9(09).
+       02 AccountBalance PIC S9(7)V99.
+       02 DateDeleted PIC 9(08).
+
+FD BlockReport.
+01 BlockReportLine PIC X(50).
+
+WORKING-STORAGE SECTION.
+*> FILE STATUS codes, checked right after each OPEN
+01 WSCustomerFileStatus PIC X(02).
+01 WSBlockReportStatus PIC X(02).
+*> Every block covers this many IDs - thousand-blocks of IDNum (0-999,
+*> 1000-1999, etc.) across the full 8-digit ID range
+01 WSBlockSize PIC 9(8) VALUE 1000.
+01 WSThisBlock PIC 9(05).
+01 WSCurrentBlock PIC 9(05).
+01 WSBlockStarted PIC X VALUE "N".
+01 WSBlockCount PIC 9(08) VALUE ZERO.
+01 WSGrandTotal PIC 9(08) VALUE ZERO.
+*> Plain numeric block boundaries, computed before editing them for print
+01 WSBlockStartNum PIC 9(08).
+01 WSBlockEndNum PIC 9(08).
+*> Edited fields used to build each printed line
+01 WSEditedBlock PIC ZZZZ9.
+01 WSEditedBlockStart PIC ZZZZZZZ9.
+01 WSEditedBlockEnd PIC ZZZZZZZ9.
+01 WSEditedCount PIC ZZZZZZZ9.
+
+PROCEDURE DIVISION.
+MainLine.
+       OPEN INPUT CustomerFile.
+       IF WSCustomerFileStatus NOT = "00"
+           DISPLAY "Warning: Customer.txt Open Status " WSCustomerFileStatus
+       END-IF
+       OPEN OUTPUT BlockReport.
+       IF WSBlockReportStatus NOT = "00"
+           DISPLAY "Warning: IDBlockReport.rpt Open Status "
+               WSBlockReportStatus
+       END-IF
+       PERFORM PrintReportHeading.
+       READ CustomerFile
+           AT END SET WSEOF TO TRUE
+       END-READ
+       PERFORM UNTIL WSEOF
+           PERFORM ProcessRecord
+           READ CustomerFile
+               AT END SET WSEOF TO TRUE
+           END-READ
+       END-PERFORM
+       IF WSBlockStarted = "Y"
+           PERFORM PrintBlockSubtotal
+       END-IF
+       PERFORM PrintGrandTotal.
+       CLOSE CustomerFile, BlockReport.
+       STOP RUN.
+
+PrintReportHeading.
+       MOVE "CUSTOMER ID BLOCK CAPACITY REPORT" TO BlockReportLine
+       PERFORM WriteAndDisplay
+       MOVE "==================================" TO BlockReportLine
+       PERFORM WriteAndDisplay.
+
+*> Break on every change of ID block, then tally the current record
+ProcessRecord.
+       COMPUTE WSThisBlock = IDNum / WSBlockSize
+       IF WSBlockStarted = "N" OR WSThisBlock NOT = WSCurrentBlock
+           IF WSBlockStarted = "Y"
+               PERFORM PrintBlockSubtotal
+           END-IF
+           MOVE WSThisBlock TO WSCurrentBlock
+           MOVE ZERO TO WSBlockCount
+           MOVE "Y" TO WSBlockStarted
+       END-IF
+       ADD 1 TO WSBlockCount
+       ADD 1 TO WSGrandTotal.
+
+*> Print how many customers fell in the block just finished
+PrintBlockSubtotal.
+       MOVE WSCurrentBlock TO WSEditedBlock
+       COMPUTE WSBlockStartNum = WSCurrentBlock * WSBlockSize
+       COMPUTE WSBlockEndNum = WSBlockStartNum + WSBlockSize - 1
+       MOVE WSBlockStartNum TO WSEditedBlockStart
+       MOVE WSBlockEndNum TO WSEditedBlockEnd
+       MOVE WSBlockCount TO WSEditedCount
+       MOVE SPACES TO BlockReportLine
+       STRING "Block " DELIMITED BY SIZE
+           WSEditedBlock DELIMITED BY SIZE
+           " (" DELIMITED BY SIZE
+           WSEditedBlockStart DELIMITED BY SIZE
+           "-" DELIMITED BY SIZE
+           WSEditedBlockEnd DELIMITED BY SIZE
+           "): " DELIMITED BY SIZE
+           WSEditedCount DELIMITED BY SIZE
+           " customers" DELIMITED BY SIZE
+           INTO BlockReportLine
+       END-STRING
+       PERFORM WriteAndDisplay.
+
+PrintGrandTotal.
+       MOVE WSGrandTotal TO WSEditedCount
+       MOVE SPACES TO BlockReportLine
+       STRING "GRAND TOTAL CUSTOMERS: " DELIMITED BY SIZE
+           WSEditedCount DELIMITED BY SIZE
+           INTO BlockReportLine
+       END-STRING
+       PERFORM WriteAndDisplay.
+
+*> Every line goes to the report file and the screen, same as
+*> customercountsummary.cob's PrintOneCount
+WriteAndDisplay.
+       WRITE BlockReportLine
+       DISPLAY BlockReportLine.
