@@ -0,0 +1,66 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    customersystemmenu.
+AUTHOR. Derrick Strong.
+DATE-WRITTEN.August 9th 2026
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+DATA DIVISION.
+FILE SECTION.
+WORKING-STORAGE SECTION.
+*> Things we will need to track
+01 Choice PIC 9.
+01 StayOpen PIC X VALUE 'Y'.
+
+PROCEDURE DIVISION.
+StartPara.
+       PERFORM UNTIL StayOpen = "N"
+           DISPLAY " "
+           DISPLAY "CUSTOMER SYSTEM"
+           DISPLAY "1 : Maintain Customers (Add/Delete/Update/Get/List)"
+           DISPLAY "2 : Generate Customer Report"
+           DISPLAY "3 : Write Customer Records To A File"
+           DISPLAY "4 : Read Customer Records From A File"
+           DISPLAY "0 : Quit"
+           DISPLAY " : " WITH NO ADVANCING
+           ACCEPT Choice
+           EVALUATE Choice
+               WHEN 1 PERFORM RunCustomerMaint
+               WHEN 2 PERFORM RunCustomerReport
+               WHEN 3 PERFORM RunWriteToFile
+               WHEN 4 PERFORM RunReadFromFile
+               WHEN OTHER MOVE "N" TO StayOpen
+           END-EVALUATE
+       END-PERFORM.
+       STOP RUN.
+
+*> One entry point for the customer system in place of four standalone
+*> binaries - each CALLs straight into its program the same way
+*> subroutine.cob CALLs 'GETSUM', and checks RETURN-CODE afterward
+RunCustomerMaint.
+       CALL 'randomlyaccessdata'
+       IF RETURN-CODE NOT = ZERO
+           DISPLAY "randomlyaccessdata Returned Code " RETURN-CODE
+       END-IF.
+
+RunCustomerReport.
+       CALL 'customerreport'
+       IF RETURN-CODE NOT = ZERO
+           DISPLAY "customerreport Returned Code " RETURN-CODE
+       END-IF.
+
+RunWriteToFile.
+       CALL 'writetosequentialfile'
+       IF RETURN-CODE NOT = ZERO
+           DISPLAY "writetosequentialfile Returned Code " RETURN-CODE
+       END-IF.
+
+RunReadFromFile.
+       CALL 'readdatafromfile'
+       IF RETURN-CODE NOT = ZERO
+           DISPLAY "readdatafromfile Returned Code " RETURN-CODE
+       END-IF.
+
+*> NOTES: Build the four called programs as modules first (randomlyaccessdata,
+*> customerreport, writetosequentialfile, readdatafromfile), then build this
+*> driver as its own standalone executable and link the modules in.
