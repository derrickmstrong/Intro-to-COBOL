@@ -0,0 +1,294 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    batchcustomermaint.
+AUTHOR. Derrick Strong.
+DATE-WRITTEN.August 9th 2026
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+       *> Letters, spaces, and the punctuation real names use (O'Brien, Smith-Jones)
+       CLASS NameChars IS "A" THRU "Z", "a" THRU "z", SPACE, "'", "-".
+*> Must add INPUT-OUTPUT section and FILE-CONTROL to work with files
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       *> One line per Add/Update/Delete transaction to apply to CustomerFile
+       SELECT TransFile ASSIGN TO "CustTrans.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSTransFileStatus.
+       *> Same indexed master randomlyaccessdata.cob maintains interactively
+       SELECT CustomerFile ASSIGN TO "Customer.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDNum
+           ALTERNATE RECORD KEY IS LastName WITH DUPLICATES
+           *> Lets GetCust and future reporting look records up by account status
+           ALTERNATE RECORD KEY IS AcctStatusCode WITH DUPLICATES
+           FILE STATUS IS WSCustomerFileStatus.
+       *> Append-only record of every Add/Delete/Update transaction
+       SELECT AuditLog ASSIGN TO "AuditLog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSAuditLogStatus.
+
+DATA DIVISION.
+FILE SECTION.
+*> Describe the transaction file layout
+FD TransFile.
+01 TransRecord.
+       02 TransCode PIC X(01).
+           88 TransAdd VALUE "A".
+           88 TransUpdate VALUE "U".
+           88 TransDelete VALUE "D".
+       02 TransIDNum PIC 9(8).
+       02 TransFirstName PIC X(15).
+       02 TransLastName PIC X(15).
+       *> Define End of file
+       88 TransEOF VALUE HIGH-VALUE.
+       02 TransBirthMonth PIC 9(02).
+       02 TransBirthDay PIC 9(02).
+       02 TransBirthYear PIC 9(04).
+       02 TransSSN PIC 9(09).
+
+*> Describe the Customer.txt layout (must match randomlyaccessdata.cob)
+FD CustomerFile.
+01 CustomerData.
+       02 IDNum    PIC 9(8).
+       02 FirstName PIC X(15).
+       02 LastName PIC X(15).
+       02 StatusFlag PIC X(01) VALUE "A".
+           88 CustActive VALUE "A".
+           88 CustDeleted VALUE "D".
+       02 AcctStatusCode PIC X(01) VALUE "A".
+           88 AcctInGoodStanding VALUE "A".
+           88 AcctIsDelinquent VALUE "D".
+           88 AcctIsClosed VALUE "C".
+       02 DateOfBirth.
+           03 BirthMonth PIC 9(02).
+           03 BirthDay PIC 9(02).
+           03 BirthYear PIC 9(04).
+       02 SSN PIC 9(09).
+       02 AccountBalance PIC S9(7)V99.
+       02 DateDeleted PIC 9(08).
+
+*> Describe the audit log layout (must match randomlyaccessdata.cob)
+FD AuditLog.
+01 AuditRecord.
+       02 AuditTimestamp PIC X(21).
+       02 FILLER PIC X VALUE SPACE.
+       02 AuditOperation PIC X(10).
+       02 FILLER PIC X VALUE SPACE.
+       02 AuditIDNum PIC 9(8).
+       02 FILLER PIC X VALUE SPACE.
+       02 AuditOldFirstName PIC X(15).
+       02 FILLER PIC X VALUE SPACE.
+       02 AuditOldLastName PIC X(15).
+       02 FILLER PIC X VALUE SPACE.
+       02 AuditNewFirstName PIC X(15).
+       02 FILLER PIC X VALUE SPACE.
+       02 AuditNewLastName PIC X(15).
+
+WORKING-STORAGE SECTION.
+01 CustExists PIC X.
+01 WSOldFirstName PIC X(15).
+01 WSOldLastName PIC X(15).
+01 WSOperation PIC X(10).
+01 WSAddCount PIC 9(5) VALUE ZERO.
+01 WSUpdateCount PIC 9(5) VALUE ZERO.
+01 WSDeleteCount PIC 9(5) VALUE ZERO.
+01 WSRejectCount PIC 9(5) VALUE ZERO.
+01 WSDOBReturnCode PIC 9 VALUE ZERO.
+*> FILE STATUS codes for every SELECTed file, checked right after each OPEN
+01 WSTransFileStatus PIC X(02).
+01 WSCustomerFileStatus PIC X(02).
+01 WSAuditLogStatus PIC X(02).
+*> Dry run simulates every transaction and reports what would happen,
+*> without opening CustomerFile for write or touching AuditLog at all
+01 WSDryRun PIC X VALUE "N".
+       88 DryRunMode VALUE "Y" "y".
+
+PROCEDURE DIVISION.
+MainLine.
+       DISPLAY "Dry Run - Simulate Only, Save Nothing? (Y/N): "
+           WITH NO ADVANCING
+       ACCEPT WSDryRun
+       OPEN INPUT TransFile.
+       IF WSTransFileStatus NOT = "00"
+           DISPLAY "Warning: CustTrans.txt Open Status " WSTransFileStatus
+       END-IF
+       IF DryRunMode
+           OPEN INPUT CustomerFile
+       ELSE
+           OPEN I-O CustomerFile
+       END-IF
+       IF WSCustomerFileStatus NOT = "00"
+           DISPLAY "Warning: Customer.txt Open Status " WSCustomerFileStatus
+       END-IF
+       IF NOT DryRunMode
+           OPEN EXTEND AuditLog
+           IF WSAuditLogStatus NOT = "00"
+               DISPLAY "Warning: AuditLog.dat Open Status " WSAuditLogStatus
+           END-IF
+       END-IF
+       READ TransFile
+           AT END SET TransEOF TO TRUE
+       END-READ
+       PERFORM UNTIL TransEOF
+           PERFORM ApplyTransaction
+           READ TransFile
+               AT END SET TransEOF TO TRUE
+           END-READ
+       END-PERFORM
+       CLOSE TransFile, CustomerFile.
+       IF NOT DryRunMode
+           CLOSE AuditLog
+       END-IF
+       DISPLAY " "
+       IF DryRunMode
+           DISPLAY "BATCH CUSTOMER MAINTENANCE DRY RUN COMPLETE - NOTHING SAVED"
+       ELSE
+           DISPLAY "BATCH CUSTOMER MAINTENANCE COMPLETE"
+       END-IF
+       DISPLAY "Added..: " WSAddCount
+       DISPLAY "Updated: " WSUpdateCount
+       DISPLAY "Deleted: " WSDeleteCount
+       DISPLAY "Rejected: " WSRejectCount
+       STOP RUN.
+
+*> Route one transaction record to the matching CustomerFile operation
+ApplyTransaction.
+       EVALUATE TRUE
+           WHEN TransAdd PERFORM ApplyAdd
+           WHEN TransUpdate PERFORM ApplyUpdate
+           WHEN TransDelete PERFORM ApplyDelete
+           WHEN OTHER
+               ADD 1 TO WSRejectCount
+               DISPLAY "Rejected: Unknown Transaction Code '"
+                   TransCode "' for ID " TransIDNum
+       END-EVALUATE.
+
+ApplyAdd.
+       MOVE TransIDNum TO IDNum
+       MOVE TransFirstName TO FirstName
+       MOVE TransLastName TO LastName
+       MOVE "A" TO StatusFlag
+       MOVE "A" TO AcctStatusCode
+       MOVE ZERO TO AccountBalance
+       MOVE ZERO TO DateDeleted
+       MOVE TransBirthMonth TO BirthMonth
+       MOVE TransBirthDay TO BirthDay
+       MOVE TransBirthYear TO BirthYear
+       MOVE TransSSN TO SSN
+       CALL 'VALIDDATE' USING BirthMonth, BirthDay, BirthYear,
+           WSDOBReturnCode
+       IF IDNum IS NOT NUMERIC
+           OR FirstName = SPACES OR FirstName IS NOT NameChars
+           OR LastName = SPACES OR LastName IS NOT NameChars
+           OR WSDOBReturnCode NOT = ZERO
+           OR SSN IS NOT NUMERIC OR SSN = ZERO
+           ADD 1 TO WSRejectCount
+           DISPLAY "Rejected Add: Invalid Data for ID " TransIDNum
+       ELSE
+           MOVE SPACES TO WSOldFirstName
+           MOVE SPACES TO WSOldLastName
+           MOVE "ADD" TO WSOperation
+           IF DryRunMode
+               *> CustomerFile is open INPUT in dry run, so a READ stands in
+               *> for the WRITE's own INVALID KEY check of whether ID exists
+               READ CustomerFile
+                   INVALID KEY
+                       ADD 1 TO WSAddCount
+                       DISPLAY "DRY RUN - Would Add: ID " TransIDNum " "
+                           FirstName " " LastName
+                   NOT INVALID KEY
+                       ADD 1 TO WSRejectCount
+                       DISPLAY "Rejected Add: ID Taken " TransIDNum
+               END-READ
+           ELSE
+               WRITE CustomerData
+                   INVALID KEY
+                       ADD 1 TO WSRejectCount
+                       DISPLAY "Rejected Add: ID Taken " TransIDNum
+                   NOT INVALID KEY
+                       ADD 1 TO WSAddCount
+                       PERFORM WriteAuditLog
+               END-WRITE
+           END-IF
+       END-IF.
+
+ApplyUpdate.
+       MOVE TransIDNum TO IDNum
+       MOVE "Y" TO CustExists
+       READ CustomerFile
+           INVALID KEY MOVE "N" TO CustExists
+       END-READ
+       EVALUATE TRUE
+           WHEN CustExists = "N" OR CustDeleted
+               ADD 1 TO WSRejectCount
+               DISPLAY "Rejected Update: ID Not Found " TransIDNum
+           WHEN TransFirstName = SPACES OR TransFirstName IS NOT NameChars
+               OR TransLastName = SPACES OR TransLastName IS NOT NameChars
+               ADD 1 TO WSRejectCount
+               DISPLAY "Rejected Update: Invalid Name for ID " TransIDNum
+           WHEN OTHER
+               MOVE FirstName TO WSOldFirstName
+               MOVE LastName TO WSOldLastName
+               IF DryRunMode
+                   ADD 1 TO WSUpdateCount
+                   DISPLAY "DRY RUN - Would Update: ID " TransIDNum " "
+                       WSOldFirstName " " WSOldLastName " -> "
+                       TransFirstName " " TransLastName
+               ELSE
+                   MOVE TransFirstName TO FirstName
+                   MOVE TransLastName TO LastName
+                   MOVE "UPDATE" TO WSOperation
+                   REWRITE CustomerData
+                       INVALID KEY
+                           ADD 1 TO WSRejectCount
+                           DISPLAY "Rejected Update: ID " TransIDNum
+                       NOT INVALID KEY
+                           ADD 1 TO WSUpdateCount
+                           PERFORM WriteAuditLog
+                   END-REWRITE
+               END-IF
+       END-EVALUATE.
+
+ApplyDelete.
+       MOVE TransIDNum TO IDNum
+       MOVE "Y" TO CustExists
+       READ CustomerFile
+           INVALID KEY MOVE "N" TO CustExists
+       END-READ
+       IF CustExists = "N" OR CustDeleted
+           ADD 1 TO WSRejectCount
+           DISPLAY "Rejected Delete: ID Not Found " TransIDNum
+       ELSE
+           MOVE FirstName TO WSOldFirstName
+           MOVE LastName TO WSOldLastName
+           IF DryRunMode
+               ADD 1 TO WSDeleteCount
+               DISPLAY "DRY RUN - Would Delete: ID " TransIDNum " "
+                   WSOldFirstName " " WSOldLastName
+           ELSE
+               MOVE "D" TO StatusFlag
+               ACCEPT DateDeleted FROM DATE YYYYMMDD
+               MOVE "DELETE" TO WSOperation
+               REWRITE CustomerData
+                   INVALID KEY
+                       ADD 1 TO WSRejectCount
+                       DISPLAY "Rejected Delete: ID " TransIDNum
+                   NOT INVALID KEY
+                       ADD 1 TO WSDeleteCount
+                       PERFORM WriteAuditLog
+               END-REWRITE
+           END-IF
+       END-IF.
+
+*> Append one line to AuditLog.dat recording an Add/Delete/Update transaction
+WriteAuditLog.
+       MOVE FUNCTION CURRENT-DATE TO AuditTimestamp
+       MOVE WSOperation TO AuditOperation
+       MOVE IDNum TO AuditIDNum
+       MOVE WSOldFirstName TO AuditOldFirstName
+       MOVE WSOldLastName TO AuditOldLastName
+       MOVE FirstName TO AuditNewFirstName
+       MOVE LastName TO AuditNewLastName
+       WRITE AuditRecord.
