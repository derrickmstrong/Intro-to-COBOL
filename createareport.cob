@@ -4,25 +4,82 @@ PROGRAM-ID.    customerreport.
 AUTHOR. Derrick Strong.
 DATE-WRITTEN.November 8th 2020
 ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+       *> Letters, spaces, and the punctuation real names use (O'Brien, Smith-Jones)
+       CLASS NameChars IS "A" THRU "Z", "a" THRU "z", SPACE, "'", "-".
 *> Must add INPUT-OUTPUT section and FILE-CONTROL to work with files
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
        *> Define file to send report
        SELECT CustomerReport ASSIGN TO "CustReport.rpt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSCustomerReportStatus.
+       *> Comma-delimited companion extract built from the same report loop
+       SELECT CsvReport ASSIGN TO "CustReport.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSCsvReportStatus.
        *> Assign CustomerFile name to Customer.dat file
        SELECT CustomerFile ASSIGN TO "Customer.dat"
            *> Each line is going to take its own line
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSCustomerFileStatus.
+       *> Scratch file the SORT verb uses to stage records while sorting -
+       *> managed internally by the SORT verb, so it carries no FILE STATUS
+       SELECT SortWorkFile ASSIGN TO "SORTWORK.TMP".
+       *> Customer.dat re-ordered by LastName, FirstName before printing
+       SELECT SortedCustomerFile ASSIGN TO "CustSorted.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSSortedFileStatus.
+       *> Raw Customer.dat records that fail validation, with the reason why
+       SELECT RejectList ASSIGN TO "RejectList.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSRejectListStatus.
+       *> Checkpoint written every few pages so a long run can be resumed
+       SELECT RestartFile ASSIGN TO "CustReport.ckp"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSRestartFileStatus.
 
 DATA DIVISION.
 FILE SECTION.
 *> Define the Customer Report
 FD CustomerReport.
-01 PrintLine PIC X(44).
+01 PrintLine PIC X(70).
 
-*> Describe the file layout
+*> CSV companion extract - one line per printed detail line
+FD CsvReport.
+01 CsvLine PIC X(70).
+
+*> Describe the raw (unsorted) file layout - only read by the SORT verb
 FD CustomerFile.
+01 RawCustomerData.
+       02 RawIDNum    PIC 9(8).
+       02 RawCustName.
+           03 RawFirstName PIC X(15).
+           03 RawLastName PIC X(15).
+       *> Define End of file
+       88 RawEOF VALUE HIGH-VALUE.
+       *> Added alongside the real CustomerData layout in randomlyaccessdata.cob
+       02 RawDateOfBirth.
+           03 RawBirthMonth PIC 9(02).
+           03 RawBirthDay PIC 9(02).
+           03 RawBirthYear PIC 9(04).
+       *> Elementary view of RawDateOfBirth, needed for the MOVE into
+       *> SortDateOfBirth below
+       02 RawDateOfBirthNum REDEFINES RawDateOfBirth PIC 9(08).
+       02 RawAccountBalance PIC S9(7)V99.
+
+*> Staging record the SORT verb uses; field order must match RawCustomerData
+SD SortWorkFile.
+01 SortRecord.
+       02 SortIDNum PIC 9(8).
+       02 SortFirstName PIC X(15).
+       02 SortLastName PIC X(15).
+       02 SortDateOfBirth PIC 9(08).
+       02 SortAccountBalance PIC S9(7)V99.
+
+*> Customer.dat, re-ordered by LastName/FirstName - this is what the report reads
+FD SortedCustomerFile.
 *> Design Customer record
 01 CustomerData.
        02 IDNum    PIC 9(8).
@@ -31,61 +88,345 @@ FD CustomerFile.
            03 LastName PIC X(15).
        *> Define End of file
        88 WSEOF VALUE HIGH-VALUE.
+       *> Added alongside the real CustomerData layout in randomlyaccessdata.cob
+       02 DateOfBirth.
+           03 BirthMonth PIC 9(02).
+           03 BirthDay PIC 9(02).
+           03 BirthYear PIC 9(04).
+       *> Elementary view of DateOfBirth, needed for the edited MOVE below -
+       *> a MOVE of a group item ignores the receiving field's edit symbols
+       02 DateOfBirthNum REDEFINES DateOfBirth PIC 9(08).
+       02 AccountBalance PIC S9(7)V99.
+
+*> Raw Customer.dat records rejected by ValidateRawRecord, with the reason
+FD RejectList.
+01 RejectLine PIC X(60).
+
+*> Last page/IDNum successfully printed, refreshed every few pages
+FD RestartFile.
+01 RestartRecord.
+       02 RestartPageCount PIC 99.
+       02 RestartSep PIC X.
+       02 RestartLastID PIC 9(8).
 
 WORKING-STORAGE SECTION.
 01 PageHeading.
        *> You use FILLER whenever you don't need to identify labels
        02 FILLER PIC X(13) VALUE "Customer List".
+       02 FILLER PIC X(3) VALUE SPACE.
+       02 FILLER PIC X(10) VALUE "Run Date: ".
+       02 PrnRunDate PIC 99/99/9999.
+*> System date comes back YYYYMMDD; re-ordered to MMDDYYYY to feed PrnRunDate
+*> the same way editdata.cob's BDay feeds its 99/99/9999 edited ADate
+01 WSSystemDate.
+       02 WSSysYear PIC 9(4).
+       02 WSSysMonth PIC 9(2).
+       02 WSSysDay PIC 9(2).
+01 WSRunDateNum PIC 9(8).
+01 WSRunDateParts REDEFINES WSRunDateNum.
+       02 WSRunMonth PIC 9(2).
+       02 WSRunDay PIC 9(2).
+       02 WSRunYear PIC 9(4).
+01 WSDateReturnCode PIC 9 VALUE ZERO.
+*> Used by ValidateRawRecord to check each raw record's Date of Birth via
+*> VALIDDATE before it reaches the edited PrnDOB MOVE in PrintReportBody
+01 WSRawDOBReturnCode PIC 9 VALUE ZERO.
 01 PageFooting.
        02 FILLER PIC X(15) VALUE SPACE.
        02 FILLER PIC X(7) VALUE "Page: ".
        02 PrnPageNum PIC Z9.
-01 Heads PIC X(36) VALUE " IDNum    FirstName        LastName".
+01 Heads PIC X(63) VALUE
+    " IDNum    FirstName        LastName         DOB         Balance".
 01 CustomerDetailLine.
        02 FILLER PIC X VALUE SPACE.
-       02 PrnCustID PIC 9(5).
+       02 PrnCustID PIC ZZZZZZZ9.
        02 FILLER PIC X(4) VALUE SPACE.
        02 PrnFirstName PIC X(15).
        02 FILLER PIC X(2) VALUE SPACE.
        02 PrnLastName PIC X(15).
+       02 FILLER PIC X(2) VALUE SPACE.
+       *> Date of Birth/Account Balance, edited the same way editdata.cob
+       *> formats BDay/money
+       02 PrnDOB PIC 99/99/9999.
+       02 FILLER PIC X(2) VALUE SPACE.
+       02 PrnBalance PIC $$,$$$,$$9.99.
 01 ReportFooting PIC X(13) VALUE "END OF REPORT".
 01 LineCount PIC 99 VALUE ZERO.
        88 NewPageRequired VALUE 40 THRU 99.
 01 PageCount PIC 99 VALUE ZERO.
+*> Runtime selection range - defaults to every IDNum on file
+01 WSStartID PIC 9(8) VALUE ZERO.
+01 WSEndID PIC 9(8) VALUE ZERO.
+*> Control-break tracking by the first letter of LastName
+01 LetterHeading.
+       02 FILLER PIC X(8) VALUE "Letter: ".
+       02 PrnLetter PIC X(1).
+01 LetterSubtotal.
+       02 FILLER PIC X(20) VALUE "  Customers in Group".
+       02 FILLER PIC X VALUE SPACE.
+       02 PrnGroupLetter PIC X(1).
+       02 FILLER PIC X(2) VALUE ": ".
+       02 PrnGroupCount PIC ZZZZ9.
+01 GrandTotalLine.
+       02 FILLER PIC X(22) VALUE "GRAND TOTAL CUSTOMERS:".
+       02 FILLER PIC X VALUE SPACE.
+       02 PrnGrandTotal PIC ZZZZ9.
+01 WSCurrentLetter PIC X(01) VALUE SPACE.
+01 WSLetterCount PIC 9(5) VALUE ZERO.
+01 WSGrandTotal PIC 9(5) VALUE ZERO.
+*> Holds one formatted line before it is written to CustReport.csv
+01 CsvDetailLine PIC X(70).
+*> Elementary view of AccountBalance, needed so STRING can write it out as
+*> plain digits instead of the record's internal numeric representation
+01 WSCsvBalance PIC -9(7).99.
+*> Counts and detail line used while screening Customer.dat before the sort
+01 WSRejectCount PIC 9(5) VALUE ZERO.
+01 RejectDetailLine.
+       02 FILLER PIC X(9) VALUE "Rejected ".
+       02 RejIDNum PIC 9(8).
+       02 FILLER PIC X(3) VALUE " - ".
+       02 RejReason PIC X(30).
+*> Checkpoint/restart support - resume a long run without reprinting it
+01 WSResume PIC X VALUE "N".
+01 WSLastPrintedID PIC 9(8) VALUE ZERO.
+01 WSPagesSinceCheckpoint PIC 9(2) VALUE ZERO.
+01 WSCheckpointEvery PIC 9(2) VALUE 5.
+*> FILE STATUS codes for every SELECTed file, checked right after each OPEN
+01 WSCustomerReportStatus PIC X(02).
+01 WSCsvReportStatus PIC X(02).
+01 WSCustomerFileStatus PIC X(02).
+01 WSSortedFileStatus PIC X(02).
+01 WSRejectListStatus PIC X(02).
+01 WSRestartFileStatus PIC X(02).
 
 PROCEDURE DIVISION.
-*> INPUT to read to file
-OPEN INPUT CustomerFile.
-*> OUTPUT to write to file
-OPEN OUTPUT CustomerReport.
-*> 
-PERFORM PrintPageHeading 
-READ CustomerFile
+*> Offer to pick up where a prior run left off before asking for a fresh range
+DISPLAY "Resume from last checkpoint? (Y/N): " WITH NO ADVANCING.
+ACCEPT WSResume.
+IF WSResume = "Y" OR "y"
+    PERFORM ReadCheckpoint
+ELSE
+    DISPLAY "Starting ID (blank for no lower bound): " WITH NO ADVANCING
+    ACCEPT WSStartID
+END-IF.
+DISPLAY "Ending ID (blank for no upper bound): " WITH NO ADVANCING.
+ACCEPT WSEndID.
+IF WSEndID = ZERO
+    MOVE 99999999 TO WSEndID
+END-IF.
+*> Sort Customer.dat by LastName, FirstName before the report is printed
+*> Bad records are screened out by ValidateRawRecord instead of reaching the sort
+SORT SortWorkFile
+    ON ASCENDING KEY SortLastName SortFirstName
+    INPUT PROCEDURE IS ScreenRawRecords
+    GIVING SortedCustomerFile.
+IF WSRejectCount > ZERO
+    DISPLAY "Rejected " WSRejectCount " record(s) - see RejectList.rpt"
+END-IF.
+*> INPUT to read the sorted file
+OPEN INPUT SortedCustomerFile.
+IF WSSortedFileStatus NOT = "00"
+    DISPLAY "Warning: CustSorted.tmp Open Status " WSSortedFileStatus
+END-IF.
+*> A resumed run appends to the prior partial report instead of overwriting it
+IF WSResume = "Y" OR "y"
+    OPEN EXTEND CustomerReport
+    OPEN EXTEND CsvReport
+ELSE
+    OPEN OUTPUT CustomerReport
+    OPEN OUTPUT CsvReport
+    MOVE "IDNum,FirstName,LastName,DateOfBirth,AccountBalance" TO CsvLine
+    WRITE CsvLine
+END-IF.
+IF WSCustomerReportStatus NOT = "00"
+    DISPLAY "Warning: CustReport.rpt Open Status " WSCustomerReportStatus
+END-IF.
+IF WSCsvReportStatus NOT = "00"
+    DISPLAY "Warning: CustReport.csv Open Status " WSCsvReportStatus
+END-IF.
+*>
+PERFORM SetRunDate.
+PERFORM PrintPageHeading
+READ SortedCustomerFile
        AT END SET WSEOF TO TRUE
 END-READ
 PERFORM PrintReportBody UNTIL WSEOF
-WRITE PrintLine FROM ReportFooting AFTER ADVANCING 5 LINES.
-CLOSE CustomerFile, CustomerReport.
-STOP RUN.
+*> Close out the last letter group and show the distribution grand total
+IF WSCurrentLetter NOT = SPACE
+    PERFORM PrintLetterSubtotal
+END-IF
+MOVE WSGrandTotal TO PrnGrandTotal
+WRITE PrintLine FROM GrandTotalLine AFTER ADVANCING 2 LINES.
+WRITE PrintLine FROM ReportFooting AFTER ADVANCING 2 LINES.
+PERFORM WriteCheckpoint.
+CLOSE SortedCustomerFile, CustomerReport, CsvReport.
+*> GOBACK instead of STOP RUN so this also runs correctly when CALLed
+*> as a subprogram from customersystemmenu.cob
+GOBACK.
 
 *> CREATE PARAGRAPHS
+*> Stamp the heading with today's date, edited the same way editdata.cob formats ADate
+SetRunDate.
+       ACCEPT WSSystemDate FROM DATE YYYYMMDD
+       MOVE WSSysMonth TO WSRunMonth
+       MOVE WSSysDay TO WSRunDay
+       MOVE WSSysYear TO WSRunYear
+       CALL 'VALIDDATE' USING WSRunMonth, WSRunDay, WSRunYear,
+           WSDateReturnCode
+       IF WSDateReturnCode NOT = ZERO
+           DISPLAY "System Date Failed Validation - Return Code "
+               WSDateReturnCode
+           MOVE ZERO TO WSRunDateNum
+       END-IF
+       MOVE WSRunDateNum TO PrnRunDate.
+
 PrintPageHeading.
        WRITE PrintLine FROM PageHeading AFTER ADVANCING Page
        WRITE PrintLine FROM Heads AFTER ADVANCING 5 LINES
        MOVE 3 TO LineCount
-       ADD 1 TO PageCount.
+       ADD 1 TO PageCount
+       ADD 1 TO WSPagesSinceCheckpoint
+       IF WSPagesSinceCheckpoint >= WSCheckpointEvery
+           PERFORM WriteCheckpoint
+           MOVE ZERO TO WSPagesSinceCheckpoint
+       END-IF.
 
 PrintReportBody.
-       IF NewPageRequired
-           MOVE PageCount TO PrnPageNum
-           WRITE PrintLine FROM PageFooting AFTER ADVANCING 5 LINES
-           PERFORM PrintPageHeading
+       *> Records outside the operator's ID range are skipped, not printed
+       IF IDNum >= WSStartID AND IDNum <= WSEndID
+           IF LastName(1:1) NOT = WSCurrentLetter
+               PERFORM BreakOnLetter
+           END-IF
+           IF NewPageRequired
+               MOVE PageCount TO PrnPageNum
+               WRITE PrintLine FROM PageFooting AFTER ADVANCING 5 LINES
+               PERFORM PrintPageHeading
+           END-IF
+           MOVE IDNum TO PrnCustID
+           MOVE FirstName to PrnFirstName
+           MOVE LastName to PrnLastName
+           MOVE DateOfBirthNum TO PrnDOB
+           MOVE AccountBalance TO PrnBalance
+           WRITE PrintLine FROM CustomerDetailLine AFTER ADVANCING 1 LINE
+           ADD 1 TO LineCount
+           ADD 1 TO WSLetterCount
+           ADD 1 TO WSGrandTotal
+           MOVE AccountBalance TO WSCsvBalance
+           MOVE SPACES TO CsvDetailLine
+           STRING IDNum DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FirstName DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               LastName DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               DateOfBirthNum DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WSCsvBalance DELIMITED BY SIZE
+               INTO CsvDetailLine
+           END-STRING
+           MOVE CsvDetailLine TO CsvLine
+           WRITE CsvLine
+           MOVE IDNum TO WSLastPrintedID
        END-IF
-       MOVE IDNum TO PrnCustID
-       MOVE FirstName to PrnFirstName
-       MOVE LastName to PrnLastName
-       WRITE PrintLine FROM CustomerDetailLine AFTER ADVANCING 1 LINE
-       ADD 1 TO LineCount
-       READ CustomerFile
+       READ SortedCustomerFile
            AT END SET WSEOF TO TRUE
        END-READ.
+
+*> Close out the previous letter group, if any, then start a new one
+BreakOnLetter.
+       IF WSCurrentLetter NOT = SPACE
+           PERFORM PrintLetterSubtotal
+       END-IF
+       MOVE LastName(1:1) TO WSCurrentLetter
+       MOVE ZERO TO WSLetterCount
+       MOVE WSCurrentLetter TO PrnLetter
+       WRITE PrintLine FROM LetterHeading AFTER ADVANCING 2 LINES
+       ADD 2 TO LineCount.
+
+*> Print the count of customers just printed under WSCurrentLetter
+PrintLetterSubtotal.
+       MOVE WSCurrentLetter TO PrnGroupLetter
+       MOVE WSLetterCount TO PrnGroupCount
+       WRITE PrintLine FROM LetterSubtotal AFTER ADVANCING 1 LINE
+       ADD 1 TO LineCount.
+
+*> SORT input procedure - reads raw Customer.dat and RELEASEs the good
+*> records to the sort work file, diverting bad ones to RejectList.rpt
+ScreenRawRecords.
+       OPEN INPUT CustomerFile.
+       IF WSCustomerFileStatus NOT = "00"
+           DISPLAY "Warning: Customer.dat Open Status " WSCustomerFileStatus
+       END-IF
+       OPEN OUTPUT RejectList.
+       IF WSRejectListStatus NOT = "00"
+           DISPLAY "Warning: RejectList.rpt Open Status " WSRejectListStatus
+       END-IF
+       READ CustomerFile
+           AT END SET RawEOF TO TRUE
+       END-READ
+       PERFORM ValidateRawRecord UNTIL RawEOF
+       CLOSE CustomerFile.
+       CLOSE RejectList.
+
+*> One raw record: either RELEASEd to the sort or written to RejectList.rpt
+ValidateRawRecord.
+       CALL 'VALIDDATE' USING RawBirthMonth, RawBirthDay, RawBirthYear,
+           WSRawDOBReturnCode
+       EVALUATE TRUE
+           WHEN RawIDNum IS NOT NUMERIC
+               MOVE "Non-Numeric IDNum" TO RejReason
+               PERFORM RejectRawRecord
+           WHEN RawFirstName = SPACES OR RawLastName = SPACES
+               MOVE "Blank Customer Name" TO RejReason
+               PERFORM RejectRawRecord
+           WHEN RawFirstName IS NOT NameChars OR RawLastName IS NOT NameChars
+               MOVE "Invalid Character In Customer Name" TO RejReason
+               PERFORM RejectRawRecord
+           WHEN WSRawDOBReturnCode NOT = ZERO
+               MOVE "Invalid Date Of Birth" TO RejReason
+               PERFORM RejectRawRecord
+           WHEN OTHER
+               MOVE RawIDNum TO SortIDNum
+               MOVE RawFirstName TO SortFirstName
+               MOVE RawLastName TO SortLastName
+               MOVE RawDateOfBirthNum TO SortDateOfBirth
+               MOVE RawAccountBalance TO SortAccountBalance
+               RELEASE SortRecord
+       END-EVALUATE
+       READ CustomerFile
+           AT END SET RawEOF TO TRUE
+       END-READ.
+
+*> Write one rejected raw record to RejectList.rpt with its reason
+RejectRawRecord.
+       ADD 1 TO WSRejectCount
+       MOVE RawIDNum TO RejIDNum
+       WRITE RejectLine FROM RejectDetailLine.
+
+*> Record how far the report has gotten so the run can be resumed later
+WriteCheckpoint.
+       OPEN OUTPUT RestartFile
+       IF WSRestartFileStatus NOT = "00"
+           DISPLAY "Warning: CustReport.ckp Open Status " WSRestartFileStatus
+       END-IF
+       MOVE PageCount TO RestartPageCount
+       MOVE SPACE TO RestartSep
+       MOVE WSLastPrintedID TO RestartLastID
+       WRITE RestartRecord
+       CLOSE RestartFile.
+
+*> Load the last checkpoint and pick up right after the last ID it printed
+ReadCheckpoint.
+       OPEN INPUT RestartFile
+       IF WSRestartFileStatus NOT = "00"
+           DISPLAY "Warning: CustReport.ckp Open Status " WSRestartFileStatus
+       END-IF
+       READ RestartFile
+           AT END
+               DISPLAY "No checkpoint found - starting from the beginning"
+               MOVE ZERO TO RestartPageCount
+               MOVE ZERO TO RestartLastID
+       END-READ
+       CLOSE RestartFile
+       MOVE RestartPageCount TO PageCount
+       ADD 1 TO RestartLastID GIVING WSStartID.
