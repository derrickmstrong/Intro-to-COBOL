@@ -15,28 +15,40 @@ WORKING-STORAGE SECTION.
 01 Age PIC 99 VALUE 0.
 01 Grade PIC 99 VALUE 0.
 01 Score PIC X(1) VALUE "B".
-01 CanVoteFlag PIC 9 VALUE 0.
+01 WSAcctStatus PIC X(01) VALUE "A".
+01 WSEligible PIC X(01) VALUE "N".
+01 WSEligibleReturnCode PIC 9 VALUE ZERO.
+01 AcctEligibleFlag PIC 9 VALUE 0.
        *> Classifications
        *> Set Condition to Variable with 88
-       88 CanVote VALUE 1.
-       88 CantVote VALUE 0.
-01 TestNumber PIC X.
+       88 AcctIsEligible VALUE 1.
+       88 AcctNotEligible VALUE 0.
+01 CreditScore PIC 9(03).
        *> Classifications
-       *> 88 also used to designate multiple values
-       88 IsPrime VALUE "1", "3", "5", "7".
-       88 IsOdd VALUE "1", "3", "5", "7", "9".
-       88 IsEven VALUE "2", "4", "6", "8".
-       88 LessThan5 VALUE "1" THRU "4".
-       88 ANumber VALUE "0" THRU "9".
+       *> Real account-standing bands in place of the old prime/odd/even demo,
+       *> matching evaluate.cob's Good-Standing/Watch/Delinquent bands
+       88 AcctGoodStanding VALUE 700 THRU 850.
+       88 AcctWatch VALUE 650 THRU 699.
+       88 AcctDelinquent VALUE 300 THRU 649.
 
 PROCEDURE DIVISION.
 DISPLAY "Enter Age: " WITH NO ADVANCING
 ACCEPT Age
-*> If/Else Conditional
-IF Age > 18 THEN
-   DISPLAY "You Can Vote!"
+DISPLAY "Account Status (A=Good Standing, D=Delinquent, C=Closed): "
+   WITH NO ADVANCING
+ACCEPT WSAcctStatus
+*> Generalized from a simple Age > 18 check into a real account-eligibility
+*> check - CALLed out to ACCTELIGIBLE so the same rule can be reused wherever
+*> a customer's account-opening eligibility needs to be determined
+CALL 'ACCTELIGIBLE' USING Age, WSAcctStatus, WSEligible,
+   WSEligibleReturnCode
+IF WSEligible = "Y"
+   DISPLAY "Eligible to Open an Account!"
 ELSE
-   DISPLAY "You Can't Vote!"
+   EVALUATE WSEligibleReturnCode
+       WHEN 1 DISPLAY "Not Eligible - Under Minimum Age"
+       WHEN 2 DISPLAY "Not Eligible - Account Not In Good Standing"
+   END-EVALUATE
 END-IF
 *> Avoid If/Else If Conditionals because it can get messy; instead use multiple/separate if statements
 IF Age LESS THAN 5
@@ -58,24 +70,23 @@ ELSE
        DISPLAY "You Failed!"
 END-IF
 *> Built-In Classifications: NUMERIC, ALPHABETIC, ALPHABETIC-LOWER, ALPHABETIC-UPPER
-IF Age > 18
-       SET CanVote TO TRUE
-ELSE 
-       SET CantVote TO TRUE
+IF WSEligible = "Y"
+       SET AcctIsEligible TO TRUE
+ELSE
+       SET AcctNotEligible TO TRUE
 END-IF
-DISPLAY "Vote: " CanVoteFlag
+DISPLAY "Eligible: " AcctEligibleFlag
 
-DISPLAY "Enter Single Number or X to Exit: "
-ACCEPT TestNumber
-PERFORM UNTIL NOT ANumber
+DISPLAY "Enter Credit Score (300-850) or 0 to Exit: "
+ACCEPT CreditScore
+PERFORM UNTIL CreditScore = ZERO
        EVALUATE TRUE
-           WHEN IsPrime DISPLAY "Prime"
-           WHEN IsOdd DISPLAY "Odd"
-           WHEN IsEven DISPLAY "Even"
-           WHEN LessThan5 DISPLAY "Less Than 5"
-           WHEN OTHER DISPLAY "Default Action"
+           WHEN AcctGoodStanding DISPLAY "Good-Standing"
+           WHEN AcctWatch DISPLAY "Watch"
+           WHEN AcctDelinquent DISPLAY "Delinquent"
+           WHEN OTHER DISPLAY "Invalid Credit Score"
        END-EVALUATE
-       ACCEPT TestNumber
+       ACCEPT CreditScore
 END-PERFORM
 
 STOP RUN.
