@@ -4,6 +4,10 @@ PROGRAM-ID.    writetosequentialfile.
 AUTHOR. Derrick Strong.
 DATE-WRITTEN.November 8th 2020
 ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+       *> Letters, spaces, and the punctuation real names use (O'Brien, Smith-Jones)
+       CLASS NameChars IS "A" THRU "Z", "a" THRU "z", SPACE, "'", "-".
 *> Must add INPUT-OUTPUT section and FILE-CONTROL to work with files
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
@@ -11,36 +15,120 @@ FILE-CONTROL.
        SELECT CustomerFile ASSIGN TO "Customer.dat"
            *> Each line is going to take its own line
            ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS IS SEQUENTIAL.
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WSFileStatus.
 
 DATA DIVISION.
 FILE SECTION.
 *> Describe the file layout
 FD CustomerFile.
-*> Design Customer record
+*> Design Customer record - must match readdatafromfile.cob/createareport.cob
 01 CustomerData.
        02 IDNum    PIC 9(8).
        02 CustName.
            03 FirstName PIC x(15).
            03 LastName PIC x(15).
+       *> Added alongside the real CustomerData layout in randomlyaccessdata.cob
+       02 DateOfBirth.
+           03 BirthMonth PIC 9(02).
+           03 BirthDay PIC 9(02).
+           03 BirthYear PIC 9(04).
+       02 AccountBalance PIC S9(7)V99.
 WORKING-STORAGE SECTION.
 *> Copy and Rename CustomerData above into WORKING-STORAGE SECTION
 01 WSCustomer.
-       02 WSIDNum    PIC 9(5).
+       02 WSIDNum    PIC 9(8).
        02 WSCustName.
            03 WSFirstName PIC x(15).
            03 WSLastName PIC x(15).
+       02 WSDateOfBirth.
+           03 WSBirthMonth PIC 9(02).
+           03 WSBirthDay PIC 9(02).
+           03 WSBirthYear PIC 9(04).
+       02 WSAccountBalance PIC S9(7)V99.
+01 StayOpen PIC X VALUE 'Y'.
+01 WSFileStatus PIC X(02).
+01 ValidEntry PIC X.
+*> Used by ValidateCust to check Date of Birth via VALIDDATE, same as
+*> randomlyaccessdata.cob's AddCust
+01 WSDOBReturnCode PIC 9 VALUE ZERO.
 
 PROCEDURE DIVISION.
-*> Create record buffer
-*> OUTPUT to write to file
-OPEN OUTPUT CustomerFile.
-       MOVE 00001 TO IDNum.
-       MOVE 'Derrick' TO FirstName.
-       MOVE 'Strong' TO LastName.
-       WRITE CustomerData
-       END-WRITE.
+*> Reset in case this is a repeat CALL from customersystemmenu.cob -
+*> WORKING-STORAGE persists across CALLs since this is not an initial
+*> program, so a prior visit's exit would otherwise leave this "N"
+MOVE 'Y' TO StayOpen.
+*> EXTEND appends new customers to Customer.dat; if it doesn't exist yet
+*> (status 35), fall back to OUTPUT so the very first run creates it
+OPEN EXTEND CustomerFile.
+IF WSFileStatus = "35"
+    OPEN OUTPUT CustomerFile
+END-IF.
+PERFORM UNTIL StayOpen = 'N' OR StayOpen = 'n'
+       PERFORM GetCustomerInput
+       *> Entering 0 (or running with no more input to ACCEPT, e.g. chained
+       *> from nightlyjobchain.cob) ends data entry the same way the 0-to-Exit
+       *> sentinel works in evaluate.cob/dataclassification.cob
+       IF WSIDNum = ZERO
+           MOVE "N" TO StayOpen
+       ELSE
+           MOVE WSIDNum TO IDNum
+           MOVE WSFirstName TO FirstName
+           MOVE WSLastName TO LastName
+           MOVE WSDateOfBirth TO DateOfBirth
+           MOVE WSAccountBalance TO AccountBalance
+           PERFORM ValidateCust
+           IF ValidEntry = "N"
+               DISPLAY "Entry Rejected - Correct the Field(s) Above and Retry"
+           ELSE
+               WRITE CustomerData
+               END-WRITE
+           END-IF
+           DISPLAY "Add another customer? (Y/N): " WITH NO ADVANCING
+           ACCEPT StayOpen
+       END-IF
+END-PERFORM.
 CLOSE CustomerFile.
+*> GOBACK instead of STOP RUN so this also runs correctly when CALLed
+*> as a subprogram from customersystemmenu.cob
+GOBACK.
 
+*> Prompt the operator for one customer's ID, name, birth date, and balance
+GetCustomerInput.
+       DISPLAY "Customer ID (0 to stop): " WITH NO ADVANCING
+       ACCEPT WSIDNum
+       DISPLAY "First Name: " WITH NO ADVANCING
+       ACCEPT WSFirstName
+       DISPLAY "Last Name: " WITH NO ADVANCING
+       ACCEPT WSLastName
+       DISPLAY "Date of Birth Month (MM): " WITH NO ADVANCING
+       ACCEPT WSBirthMonth
+       DISPLAY "Date of Birth Day (DD): " WITH NO ADVANCING
+       ACCEPT WSBirthDay
+       DISPLAY "Date of Birth Year (YYYY): " WITH NO ADVANCING
+       ACCEPT WSBirthYear
+       DISPLAY "Account Balance: " WITH NO ADVANCING
+       ACCEPT WSAccountBalance.
 
-STOP RUN.
+*> Validate Fields Entered in GetCustomerInput Before the WRITE
+ValidateCust.
+       MOVE "Y" TO ValidEntry.
+       IF IDNum IS NOT NUMERIC
+           DISPLAY "Rejected: ID Must Be Numeric"
+           MOVE "N" TO ValidEntry
+       END-IF
+       IF FirstName = SPACES OR FirstName IS NOT NameChars
+           DISPLAY "Rejected: First Name Must Be Non-Blank and Contain Only Letters"
+           MOVE "N" TO ValidEntry
+       END-IF
+       IF LastName = SPACES OR LastName IS NOT NameChars
+           DISPLAY "Rejected: Last Name Must Be Non-Blank and Contain Only Letters"
+           MOVE "N" TO ValidEntry
+       END-IF
+       CALL 'VALIDDATE' USING BirthMonth, BirthDay, BirthYear,
+           WSDOBReturnCode
+       IF WSDOBReturnCode NOT = ZERO
+           DISPLAY "Rejected: Date of Birth Failed Validation - Return Code "
+               WSDOBReturnCode
+           MOVE "N" TO ValidEntry
+       END-IF.
