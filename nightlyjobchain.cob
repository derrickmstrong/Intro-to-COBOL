@@ -0,0 +1,71 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    nightlyjobchain.
+AUTHOR. Derrick Strong.
+DATE-WRITTEN.August 9th 2026
+ENVIRONMENT DIVISION.
+*> Chains writetofile.cob (load), readdatafromfile.cob (extract/read-back),
+*> and createareport.cob (report) into one nightly run, step by step, the
+*> way JCL would chain a series of job steps with COND checks - this shop
+*> has no JCL, so CALL "SYSTEM" stands in for submitting each step and its
+*> exit status stands in for a step's condition code. writetofile.cob treats
+*> an empty/sentinel ID (what it gets when chained with no operator at the
+*> keyboard) as end-of-entry, and createareport.cob already treats a blank
+*> resume/ID-range ACCEPT as "fresh run, full range", so both run cleanly
+*> unattended with no changes needed at the call site.
+CONFIGURATION SECTION.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+*> Staged here before each call to RunStep, since PERFORM can't pass args
+01 WSStepName PIC X(40).
+01 WSStepCommand PIC X(40).
+01 WSStepStatus PIC 9(8) COMP-5 VALUE ZERO.
+01 WSStepCount PIC 9(02) VALUE ZERO.
+01 WSChainAborted PIC X VALUE "N".
+
+PROCEDURE DIVISION.
+MainLine.
+       DISPLAY " "
+       DISPLAY "NIGHTLY CUSTOMER FILE JOB CHAIN"
+       DISPLAY "================================"
+
+       MOVE "Load Customer.dat" TO WSStepName
+       MOVE "./writetofile < /dev/null" TO WSStepCommand
+       PERFORM RunStep
+
+       MOVE "Read Back Customer.dat" TO WSStepName
+       MOVE "./readdatafromfile" TO WSStepCommand
+       PERFORM RunStep
+
+       MOVE "Generate Customer Report" TO WSStepName
+       MOVE "./createareport < /dev/null" TO WSStepCommand
+       PERFORM RunStep
+
+       DISPLAY " "
+       IF WSChainAborted = "Y"
+           DISPLAY "NIGHTLY JOB CHAIN ABORTED AFTER " WSStepCount " STEP(S)"
+       ELSE
+           DISPLAY "NIGHTLY JOB CHAIN COMPLETE - ALL " WSStepCount
+               " STEP(S) OK"
+       END-IF
+       STOP RUN.
+
+*> Run one step's already-compiled executable and check its exit status the
+*> same way every CALL in this shop checks its return code - a non-zero
+*> status aborts the rest of the chain, the way a bad COND code would
+RunStep.
+       IF WSChainAborted = "N"
+           ADD 1 TO WSStepCount
+           DISPLAY "Step " WSStepCount ": " WSStepName
+           CALL "SYSTEM" USING WSStepCommand RETURNING WSStepStatus
+           IF WSStepStatus = ZERO
+               DISPLAY "  OK"
+           ELSE
+               DISPLAY "  FAILED - Exit Status " WSStepStatus
+               MOVE "Y" TO WSChainAborted
+           END-IF
+       END-IF.
+
+*> Note: Build every step's program to its own executable first (writetofile,
+*> readdatafromfile, createareport), then build and run this driver the
+*> same way.
