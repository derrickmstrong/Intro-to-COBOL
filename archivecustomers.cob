@@ -0,0 +1,147 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    archivecustomers.
+AUTHOR. Derrick Strong.
+DATE-WRITTEN.August 9th 2026
+ENVIRONMENT DIVISION.
+*> Year-end job: every customer DeleteCust has soft-deleted (StatusFlag "D")
+*> longer than WSRetentionDays gets copied to CustomerArchive.dat and then
+*> actually removed from Customer.txt, so the live master doesn't carry
+*> closed accounts forever - a customer deleted yesterday is left alone to
+*> give an operator time to notice and undo a fat-fingered deletion.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       *> I-O so DELETE can remove the current record as we scan past it
+       SELECT CustomerFile ASSIGN TO "Customer.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSCustomerFileStatus.
+       *> Append-only - every year-end run adds to the same archive
+       SELECT ArchiveFile ASSIGN TO "CustomerArchive.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSArchiveFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+*> Must match randomlyaccessdata.cob's CustomerData layout
+FD CustomerFile.
+01 CustomerData.
+       02 IDNum    PIC 9(8).
+       02 FirstName PIC X(15).
+       02 LastName PIC X(15).
+       *> Define End of File
+       88 WSEOF VALUE HIGH-VALUE.
+       02 StatusFlag PIC X(01).
+           88 CustDeleted VALUE "D".
+       02 AcctStatusCode PIC X(01).
+       02 DateOfBirth.
+           03 BirthMonth PIC 9(02).
+           03 BirthDay PIC 9(02).
+           03 BirthYear PIC 9(04).
+       02 SSN PIC 9(09).
+       02 AccountBalance PIC S9(7)V99.
+       02 DateDeleted PIC 9(08).
+
+FD ArchiveFile.
+01 ArchiveRecord.
+       02 ArchIDNum PIC 9(08).
+       02 FILLER PIC X VALUE SPACE.
+       02 ArchFirstName PIC X(15).
+       02 FILLER PIC X VALUE SPACE.
+       02 ArchLastName PIC X(15).
+       02 FILLER PIC X VALUE SPACE.
+       02 ArchAcctStatusCode PIC X(01).
+       02 FILLER PIC X VALUE SPACE.
+       02 ArchDateOfBirth.
+           03 ArchBirthMonth PIC 9(02).
+           03 ArchBirthDay PIC 9(02).
+           03 ArchBirthYear PIC 9(04).
+       02 FILLER PIC X VALUE SPACE.
+       02 ArchSSN PIC 9(09).
+       02 ArchAccountBalance PIC S9(7)V99.
+       02 FILLER PIC X VALUE SPACE.
+       02 ArchDateDeleted PIC 9(08).
+       02 FILLER PIC X VALUE SPACE.
+       02 ArchArchivedDate PIC X(21).
+
+WORKING-STORAGE SECTION.
+*> FILE STATUS codes, checked right after each OPEN
+01 WSCustomerFileStatus PIC X(02).
+01 WSArchiveFileStatus PIC X(02).
+01 WSArchivedCount PIC 9(8) VALUE ZERO.
+01 WSRetainedCount PIC 9(8) VALUE ZERO.
+*> How long a soft-deleted record sits in Customer.txt before it's purged -
+*> change this one value to retune the retention window for next year's run
+01 WSRetentionDays PIC 9(05) VALUE 365.
+01 WSTodayDate PIC 9(08).
+01 WSTodayJulian PIC 9(08).
+01 WSDeletedJulian PIC 9(08).
+01 WSDaysSinceDeleted PIC S9(08).
+
+PROCEDURE DIVISION.
+MainLine.
+       ACCEPT WSTodayDate FROM DATE YYYYMMDD
+       COMPUTE WSTodayJulian = FUNCTION INTEGER-OF-DATE(WSTodayDate)
+       OPEN I-O CustomerFile.
+       IF WSCustomerFileStatus NOT = "00"
+           DISPLAY "Warning: Customer.txt Open Status " WSCustomerFileStatus
+       END-IF
+       *> EXTEND appends to prior years' archive; if it doesn't exist yet
+       *> (status 35), fall back to OUTPUT so the first run creates it
+       OPEN EXTEND ArchiveFile.
+       IF WSArchiveFileStatus = "35"
+           OPEN OUTPUT ArchiveFile
+       ELSE
+           IF WSArchiveFileStatus NOT = "00"
+               DISPLAY "Warning: CustomerArchive.dat Open Status "
+                   WSArchiveFileStatus
+           END-IF
+       END-IF
+       READ CustomerFile
+           AT END SET WSEOF TO TRUE
+       END-READ
+       PERFORM UNTIL WSEOF
+           PERFORM ArchiveIfDeleted
+           READ CustomerFile
+               AT END SET WSEOF TO TRUE
+           END-READ
+       END-PERFORM
+       CLOSE CustomerFile, ArchiveFile.
+
+       DISPLAY " "
+       DISPLAY "YEAR-END CUSTOMER ARCHIVE/PURGE COMPLETE"
+       DISPLAY "Archived and Purged..: " WSArchivedCount
+       DISPLAY "Retained.............: " WSRetainedCount
+       STOP RUN.
+
+*> Soft-deleted records past WSRetentionDays get written to the archive, then
+*> actually removed - a record with no DateDeleted (soft-deleted before this
+*> field existed) is left alone rather than guessed at
+ArchiveIfDeleted.
+       IF CustDeleted AND DateDeleted NOT = ZERO
+           COMPUTE WSDeletedJulian = FUNCTION INTEGER-OF-DATE(DateDeleted)
+           COMPUTE WSDaysSinceDeleted = WSTodayJulian - WSDeletedJulian
+           IF WSDaysSinceDeleted >= WSRetentionDays
+               MOVE IDNum TO ArchIDNum
+               MOVE FirstName TO ArchFirstName
+               MOVE LastName TO ArchLastName
+               MOVE AcctStatusCode TO ArchAcctStatusCode
+               MOVE DateOfBirth TO ArchDateOfBirth
+               MOVE SSN TO ArchSSN
+               MOVE AccountBalance TO ArchAccountBalance
+               MOVE DateDeleted TO ArchDateDeleted
+               MOVE FUNCTION CURRENT-DATE TO ArchArchivedDate
+               WRITE ArchiveRecord
+               DELETE CustomerFile RECORD
+                   INVALID KEY
+                       DISPLAY "Purge Warning: Could Not Delete ID " IDNum
+                   NOT INVALID KEY
+                       ADD 1 TO WSArchivedCount
+               END-DELETE
+           ELSE
+               ADD 1 TO WSRetainedCount
+           END-IF
+       ELSE
+           ADD 1 TO WSRetainedCount
+       END-IF.
