@@ -0,0 +1,139 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    customercountsummary.
+AUTHOR. Derrick Strong.
+DATE-WRITTEN.August 9th 2026
+ENVIRONMENT DIVISION.
+*> Tallies Customer.txt by StatusFlag and AcctStatusCode and prints a one-page
+*> summary - a quick headcount, not a per-customer listing like CustReport.rpt
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "Customer.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSCustomerFileStatus.
+       SELECT SummaryReport ASSIGN TO "CustCountSummary.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSSummaryReportStatus.
+
+DATA DIVISION.
+FILE SECTION.
+*> Must match randomlyaccessdata.cob's CustomerData layout
+FD CustomerFile.
+01 CustomerData.
+       02 IDNum    PIC 9(8).
+       02 FirstName PIC X(15).
+       02 LastName PIC X(15).
+       *> Define End of File
+       88 WSEOF VALUE HIGH-VALUE.
+       02 StatusFlag PIC X(01).
+           88 CustActive VALUE "A".
+           88 CustDeleted VALUE "D".
+       02 AcctStatusCode PIC X(01).
+           88 AcctInGoodStanding VALUE "A".
+           88 AcctIsDelinquent VALUE "D".
+           88 AcctIsClosed VALUE "C".
+       02 DateOfBirth.
+           03 BirthMonth PIC 9(02).
+           03 BirthDay PIC 9(02).
+           03 BirthYear PIC 9(04).
+       02 SSN PIC 9(09).
+       02 AccountBalance PIC S9(7)V99.
+       02 DateDeleted PIC 9(08).
+
+FD SummaryReport.
+01 SummaryLine PIC X(40).
+
+WORKING-STORAGE SECTION.
+*> FILE STATUS codes, checked right after each OPEN
+01 WSCustomerFileStatus PIC X(02).
+01 WSSummaryReportStatus PIC X(02).
+01 WSActiveCount PIC 9(08) VALUE ZERO.
+01 WSDeletedCount PIC 9(08) VALUE ZERO.
+01 WSGoodStandingCount PIC 9(08) VALUE ZERO.
+01 WSDelinquentCount PIC 9(08) VALUE ZERO.
+01 WSClosedCount PIC 9(08) VALUE ZERO.
+01 WSTotalCount PIC 9(08) VALUE ZERO.
+*> Edited count, shared by every line built below
+01 WSEditedCount PIC ZZZZZZZ9.
+*> Label/count pair staged here before each call to PrintOneCount
+01 WSTempLabel PIC X(22).
+01 WSTempCount PIC 9(08).
+
+PROCEDURE DIVISION.
+MainLine.
+       OPEN INPUT CustomerFile.
+       IF WSCustomerFileStatus NOT = "00"
+           DISPLAY "Warning: Customer.txt Open Status " WSCustomerFileStatus
+       END-IF
+       OPEN OUTPUT SummaryReport.
+       IF WSSummaryReportStatus NOT = "00"
+           DISPLAY "Warning: CustCountSummary.rpt Open Status "
+               WSSummaryReportStatus
+       END-IF
+       READ CustomerFile
+           AT END SET WSEOF TO TRUE
+       END-READ
+       PERFORM UNTIL WSEOF
+           PERFORM TallyOneRecord
+           READ CustomerFile
+               AT END SET WSEOF TO TRUE
+           END-READ
+       END-PERFORM
+       PERFORM PrintSummary.
+       CLOSE CustomerFile, SummaryReport.
+       STOP RUN.
+
+*> Add the current record to every bucket it belongs in
+TallyOneRecord.
+       ADD 1 TO WSTotalCount
+       EVALUATE TRUE
+           WHEN CustActive ADD 1 TO WSActiveCount
+           WHEN CustDeleted ADD 1 TO WSDeletedCount
+       END-EVALUATE
+       EVALUATE TRUE
+           WHEN AcctInGoodStanding ADD 1 TO WSGoodStandingCount
+           WHEN AcctIsDelinquent ADD 1 TO WSDelinquentCount
+           WHEN AcctIsClosed ADD 1 TO WSClosedCount
+       END-EVALUATE.
+
+*> Write and display the same summary lines, so an operator running this
+*> interactively doesn't need to go open the report file to see the result
+PrintSummary.
+       MOVE "CUSTOMER COUNT SUMMARY" TO SummaryLine
+       WRITE SummaryLine
+       DISPLAY SummaryLine
+       MOVE "======================" TO SummaryLine
+       WRITE SummaryLine
+       DISPLAY SummaryLine
+       MOVE "Active Customers" TO WSTempLabel
+       MOVE WSActiveCount TO WSTempCount
+       PERFORM PrintOneCount
+       MOVE "Deleted Customers" TO WSTempLabel
+       MOVE WSDeletedCount TO WSTempCount
+       PERFORM PrintOneCount
+       MOVE "Good Standing Accts" TO WSTempLabel
+       MOVE WSGoodStandingCount TO WSTempCount
+       PERFORM PrintOneCount
+       MOVE "Delinquent Accts" TO WSTempLabel
+       MOVE WSDelinquentCount TO WSTempCount
+       PERFORM PrintOneCount
+       MOVE "Closed Accts" TO WSTempLabel
+       MOVE WSClosedCount TO WSTempCount
+       PERFORM PrintOneCount
+       MOVE "Total Customers" TO WSTempLabel
+       MOVE WSTotalCount TO WSTempCount
+       PERFORM PrintOneCount.
+
+*> Format and emit one "label.......count" line to both the report and screen
+PrintOneCount.
+       MOVE WSTempCount TO WSEditedCount
+       STRING WSTempLabel DELIMITED BY SIZE
+           ": " DELIMITED BY SIZE
+           WSEditedCount DELIMITED BY SIZE
+           INTO SummaryLine
+       END-STRING
+       WRITE SummaryLine
+       DISPLAY SummaryLine.
+
