@@ -0,0 +1,139 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    rebuildcustomerindex.
+AUTHOR. Derrick Strong.
+DATE-WRITTEN.August 9th 2026
+ENVIRONMENT DIVISION.
+*> Reloads Customer.txt from scratch so every ALTERNATE RECORD KEY - including
+*> ones added after the file already had records in it - gets a fresh index
+*> built over the whole file, the same way a shop would reorganize a VSAM
+*> cluster after adding a new alternate index to it.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       *> Read the existing master sequentially by primary key, oldest index
+       *> structure and all
+       SELECT OldCustomerFile ASSIGN TO "Customer.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS OldIDNum
+           FILE STATUS IS WSOldFileStatus.
+       *> Freshly WRITEing every record into this file builds the primary key
+       *> and every alternate key index from zero
+       SELECT NewCustomerFile ASSIGN TO "Customer.txt.new"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS NewIDNum
+           ALTERNATE RECORD KEY IS NewLastName WITH DUPLICATES
+           ALTERNATE RECORD KEY IS NewAcctStatusCode WITH DUPLICATES
+           FILE STATUS IS WSNewFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+*> Must match randomlyaccessdata.cob's CustomerData layout exactly
+FD OldCustomerFile.
+01 OldCustomerData.
+       02 OldIDNum    PIC 9(8).
+       02 OldFirstName PIC X(15).
+       02 OldLastName PIC X(15).
+       *> Define End of File
+       88 OldEOF VALUE HIGH-VALUE.
+       02 OldStatusFlag PIC X(01).
+       02 OldAcctStatusCode PIC X(01).
+       02 OldDateOfBirth.
+           03 OldBirthMonth PIC 9(02).
+           03 OldBirthDay PIC 9(02).
+           03 OldBirthYear PIC 9(04).
+       02 OldSSN PIC 9(09).
+       02 OldAccountBalance PIC S9(7)V99.
+       02 OldDateDeleted PIC 9(08).
+
+FD NewCustomerFile.
+01 NewCustomerData.
+       02 NewIDNum    PIC 9(8).
+       02 NewFirstName PIC X(15).
+       02 NewLastName PIC X(15).
+       02 NewStatusFlag PIC X(01).
+       02 NewAcctStatusCode PIC X(01).
+       02 NewDateOfBirth.
+           03 NewBirthMonth PIC 9(02).
+           03 NewBirthDay PIC 9(02).
+           03 NewBirthYear PIC 9(04).
+       02 NewSSN PIC 9(09).
+       02 NewAccountBalance PIC S9(7)V99.
+       02 NewDateDeleted PIC 9(08).
+
+WORKING-STORAGE SECTION.
+*> FILE STATUS codes, checked right after each OPEN
+01 WSOldFileStatus PIC X(02).
+01 WSNewFileStatus PIC X(02).
+01 WSRebuildCount PIC 9(8) VALUE ZERO.
+*> Old/new physical file names, for the CBL_RENAME_FILE swap at the end
+01 WSLiveName PIC X(21) VALUE "Customer.txt".
+01 WSNewName PIC X(21) VALUE "Customer.txt.new".
+01 WSBackupName PIC X(21) VALUE "Customer.txt.bak".
+01 WSRenameStatus PIC 9(02) COMP-5.
+
+PROCEDURE DIVISION.
+MainLine.
+       OPEN INPUT OldCustomerFile.
+       IF WSOldFileStatus NOT = "00"
+           DISPLAY "Warning: Customer.txt Open Status " WSOldFileStatus
+       END-IF
+       OPEN OUTPUT NewCustomerFile.
+       IF WSNewFileStatus NOT = "00"
+           DISPLAY "Warning: Customer.txt.new Open Status " WSNewFileStatus
+       END-IF
+       READ OldCustomerFile
+           AT END SET OldEOF TO TRUE
+       END-READ
+       PERFORM UNTIL OldEOF
+           PERFORM CopyOneRecord
+           READ OldCustomerFile
+               AT END SET OldEOF TO TRUE
+           END-READ
+       END-PERFORM
+       CLOSE OldCustomerFile, NewCustomerFile.
+
+       *> Swap the rebuilt file into place: the live master becomes the backup,
+       *> and the freshly indexed copy becomes the live master
+       CALL "CBL_RENAME_FILE" USING WSLiveName, WSBackupName
+           RETURNING WSRenameStatus
+       IF WSRenameStatus NOT = ZERO
+           DISPLAY "Rebuild Aborted: Could Not Back Up Customer.txt, Status "
+               WSRenameStatus
+           STOP RUN
+       END-IF
+       CALL "CBL_RENAME_FILE" USING WSNewName, WSLiveName
+           RETURNING WSRenameStatus
+       IF WSRenameStatus NOT = ZERO
+           DISPLAY "Rebuild Failed: Could Not Activate Rebuilt File, Status "
+               WSRenameStatus
+           DISPLAY "Restoring Customer.txt From Customer.txt.bak"
+           CALL "CBL_RENAME_FILE" USING WSBackupName, WSLiveName
+           STOP RUN
+       END-IF
+
+       DISPLAY " "
+       DISPLAY "CUSTOMER INDEX REBUILD COMPLETE"
+       DISPLAY "Records Reloaded..: " WSRebuildCount
+       DISPLAY "Prior Copy Saved As: Customer.txt.bak"
+       STOP RUN.
+
+*> Move one record across as-is - the rebuild changes index structure only,
+*> never the data
+CopyOneRecord.
+       MOVE OldIDNum TO NewIDNum
+       MOVE OldFirstName TO NewFirstName
+       MOVE OldLastName TO NewLastName
+       MOVE OldStatusFlag TO NewStatusFlag
+       MOVE OldAcctStatusCode TO NewAcctStatusCode
+       MOVE OldDateOfBirth TO NewDateOfBirth
+       MOVE OldSSN TO NewSSN
+       MOVE OldAccountBalance TO NewAccountBalance
+       MOVE OldDateDeleted TO NewDateDeleted
+       WRITE NewCustomerData
+           INVALID KEY
+               DISPLAY "Rebuild Warning: Duplicate ID Skipped " OldIDNum
+           NOT INVALID KEY
+               ADD 1 TO WSRebuildCount
+       END-WRITE.
