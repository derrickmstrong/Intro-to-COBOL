@@ -0,0 +1,63 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    NORMALIZENAME.
+AUTHOR. Derrick Strong.
+DATE-WRITTEN.August 9th 2026
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+DATA DIVISION.
+FILE SECTION.
+WORKING-STORAGE SECTION.
+01 WSNormWork PIC X(15).
+LINKAGE SECTION.
+*> Optional combined "Last, First" entry - the format some of our source
+*> feeds deliver names in - leave SPACES when First/Last are already
+*> captured separately and only need case-normalizing
+       01  LFullNameEntry  PIC X(31).
+       01  LNormFirstName  PIC X(15).
+       01  LNormLastName   PIC X(15).
+       01  LNormFullName   PIC X(31).
+*> 0=OK  1=Nothing To Normalize
+       01  LReturnCode     PIC 9 VALUE ZERO.
+
+PROCEDURE DIVISION USING LFullNameEntry, LNormFirstName, LNormLastName,
+       LNormFullName, LReturnCode.
+       MOVE ZERO TO LReturnCode.
+       IF LFullNameEntry NOT = SPACES
+           *> A combined "Last, First" entry was given - split it the same
+           *> way strings.cob's UNSTRING example splits SStr1 on a delimiter,
+           *> Last before the comma, First after it
+           UNSTRING LFullNameEntry DELIMITED BY ","
+               INTO LNormLastName, LNormFirstName
+           *> Drop the space a "Last, First" entry normally leaves in front
+           *> of First before it's normalized below
+           MOVE FUNCTION TRIM(LNormFirstName) TO LNormFirstName
+       END-IF.
+       IF LNormFirstName = SPACES AND LNormLastName = SPACES
+           MOVE 1 TO LReturnCode
+       ELSE
+           MOVE LNormFirstName TO WSNormWork
+           PERFORM NormalizeOneField
+           MOVE WSNormWork TO LNormFirstName
+           MOVE LNormLastName TO WSNormWork
+           PERFORM NormalizeOneField
+           MOVE WSNormWork TO LNormLastName
+           *> Rejoin First + Last the same way strings.cob's STRING builds FLName
+           STRING LNormFirstName DELIMITED BY SPACE
+               SPACE DELIMITED BY SIZE
+               LNormLastName DELIMITED BY SPACE
+               INTO LNormFullName
+       END-IF.
+
+*> Call EXIT PROGRAM instead of STOP RUN for subroutines/linkage files
+EXIT PROGRAM.
+
+*> Lowercase the whole field, then uppercase just its first character
+NormalizeOneField.
+       IF WSNormWork NOT = SPACES
+           MOVE FUNCTION LOWER-CASE(WSNormWork) TO WSNormWork
+           MOVE FUNCTION UPPER-CASE(WSNormWork(1:1)) TO WSNormWork(1:1)
+       END-IF.
+
+*> Note: This is a called subprogram, not a standalone main program - build it
+*> as a module for the caller to link against, not as its own executable.
