@@ -8,15 +8,47 @@ CONFIGURATION SECTION.
 DATA DIVISION.
 FILE SECTION.
 WORKING-STORAGE SECTION.
-       01  Num1     PIC 9 VALUE 3.
-       01  Num2     PIC 9 VALUE 2.
-       01  Sum1     PIC 99.
- 
+       01  OpCode   PIC X(01).
+       01  Num1     PIC S9(7)V99 VALUE 3.
+       01  Num2     PIC S9(7)V99 VALUE 2.
+       01  Result   PIC S9(7)V99.
+       01  Remdr PIC S9(7)V99.
+       01  GetSumReturnCode PIC 9.
+
 PROCEDURE DIVISION.
-CALL 'GETSUM' USING Num1, Num2, Sum1.
-DISPLAY Num1 " + " Num2 " = " Sum1.
+MOVE "A" TO OpCode.
+CALL 'GETSUM' USING OpCode, Num1, Num2, Result, Remdr, GetSumReturnCode.
+IF GetSumReturnCode = ZERO
+    DISPLAY Num1 " + " Num2 " = " Result
+ELSE
+    DISPLAY "GETSUM Add Failed - Return Code " GetSumReturnCode
+END-IF.
+
+MOVE "S" TO OpCode.
+CALL 'GETSUM' USING OpCode, Num1, Num2, Result, Remdr, GetSumReturnCode.
+IF GetSumReturnCode = ZERO
+    DISPLAY Num1 " - " Num2 " = " Result
+ELSE
+    DISPLAY "GETSUM Subtract Failed - Return Code " GetSumReturnCode
+END-IF.
+
+MOVE "M" TO OpCode.
+CALL 'GETSUM' USING OpCode, Num1, Num2, Result, Remdr, GetSumReturnCode.
+IF GetSumReturnCode = ZERO
+    DISPLAY Num1 " * " Num2 " = " Result
+ELSE
+    DISPLAY "GETSUM Multiply Failed - Return Code " GetSumReturnCode
+END-IF.
+
+MOVE "D" TO OpCode.
+CALL 'GETSUM' USING OpCode, Num1, Num2, Result, Remdr, GetSumReturnCode.
+IF GetSumReturnCode = ZERO
+    DISPLAY Num1 " / " Num2 " = " Result " Remdr " Remdr
+ELSE
+    DISPLAY "GETSUM Divide Failed - Return Code " GetSumReturnCode
+END-IF.
 
 
 STOP RUN.
 
-*> NOTES: 1) Compile this file as usual: cobc -x subroutine.cob 2) Run code: ./subroutine
+*> NOTES: Build this file as a standalone executable and run it as usual.
