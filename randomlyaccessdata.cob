@@ -4,6 +4,12 @@ PROGRAM-ID.    randomlyaccessdata.
 AUTHOR. Derrick Strong.
 DATE-WRITTEN.November 9th 2020
 ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+       *> Any code outside this set means AcctStatusCode was never classified
+       CLASS ValidAcctStatus IS "A", "D", "C".
+       *> Letters, spaces, and the punctuation real names use (O'Brien, Smith-Jones)
+       CLASS NameChars IS "A" THRU "Z", "a" THRU "z", SPACE, "'", "-".
 *> Must add INPUT-OUTPUT section and FILE-CONTROL to work with files
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
@@ -11,31 +17,163 @@ FILE-CONTROL.
        SELECT CustomerFile ASSIGN TO "Customer.txt"
            *> Each line is going to take its own line
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM
-           RECORD KEY IS IDNum.
+           *> DYNAMIC allows both the random Add/Delete/Update/Get reads and
+           *> the sequential READ NEXT used by ListAllCust
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDNum
+           ALTERNATE RECORD KEY IS LastName WITH DUPLICATES
+           *> Lets GetCust and future reporting look records up by account status
+           ALTERNATE RECORD KEY IS AcctStatusCode WITH DUPLICATES
+           FILE STATUS IS WSCustomerFileStatus.
+       *> Append-only record of every Add/Delete/Update transaction
+       SELECT AuditLog ASSIGN TO "AuditLog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSAuditLogStatus.
+       *> One valid maintenance-menu password per line, checked by VerifyPassword
+       SELECT CredentialsFile ASSIGN TO "Credentials.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSCredentialsFileStatus.
 DATA DIVISION.
 FILE SECTION.
 *> Describe the file layout
 FD CustomerFile.
 *> Design Customer record
 01 CustomerData.
-       02 IDNum    PIC 99.
+       02 IDNum    PIC 9(8).
        02 FirstName PIC x(15).
        02 LastName PIC x(15).
-       
+       *> StatusFlag lets DeleteCust soft-delete a record instead of destroying it
+       02 StatusFlag PIC X(01) VALUE "A".
+           88 CustActive VALUE "A".
+           88 CustDeleted VALUE "D".
+       *> Account standing, classified into bands via the 88s below
+       02 AcctStatusCode PIC X(01) VALUE "A".
+           88 AcctInGoodStanding VALUE "A".
+           88 AcctIsDelinquent VALUE "D".
+           88 AcctIsClosed VALUE "C".
+       *> Captured once at AddCust time and validated via VALIDDATE
+       02 DateOfBirth.
+           03 BirthMonth PIC 9(02).
+           03 BirthDay PIC 9(02).
+           03 BirthYear PIC 9(04).
+       *> Elementary view of DateOfBirth, needed for the edited MOVE below -
+       *> a MOVE of a group item ignores the receiving field's edit symbols
+       02 DateOfBirthNum REDEFINES DateOfBirth PIC 9(08).
+       *> Social Security Number - never displayed in full, see MaskSSN below
+       02 SSN PIC 9(09).
+       *> Bands mirror evaluate.cob's Good-Standing/Watch/Delinquent EVALUATE -
+       *> ClassifyAcctStatus uses these to suggest an AcctStatusCode below
+       02 AccountBalance PIC S9(7)V99.
+           88 BalGoodStanding VALUE 1000.00 THRU 9999999.99.
+           88 BalWatch VALUE 0.00 THRU 999.99.
+           88 BalDelinquent VALUE -9999999.99 THRU -0.01.
+       *> Stamped by DeleteCust, YYYYMMDD - left ZERO until soft-deleted, so
+       *> archivecustomers.cob's retention check can age a record off of it
+       02 DateDeleted PIC 9(08) VALUE ZERO.
+
+*> Describe the audit log layout
+FD AuditLog.
+01 AuditRecord.
+       02 AuditTimestamp PIC X(21).
+       *> Define End of File, used only while ShowCustHistory re-reads this
+       *> file from the start - see the comment there
+       88 AuditEOF VALUE HIGH-VALUES.
+       02 FILLER PIC X VALUE SPACE.
+       02 AuditOperation PIC X(10).
+       02 FILLER PIC X VALUE SPACE.
+       02 AuditIDNum PIC 9(8).
+       02 FILLER PIC X VALUE SPACE.
+       02 AuditOldFirstName PIC X(15).
+       02 FILLER PIC X VALUE SPACE.
+       02 AuditOldLastName PIC X(15).
+       02 FILLER PIC X VALUE SPACE.
+       02 AuditNewFirstName PIC X(15).
+       02 FILLER PIC X VALUE SPACE.
+       02 AuditNewLastName PIC X(15).
+
+*> One valid password per line - CheckPasswordAgainstFile reads this
+*> sequentially on every attempt looking for a match
+FD CredentialsFile.
+01 CredentialsRecord PIC X(10).
+    88 CredEOF VALUE HIGH-VALUES.
+
 WORKING-STORAGE SECTION.
 *> Things we will need to track
 01 Choice PIC 9.
 01 StayOpen PIC X VALUE 'Y'.
 01 CustExists PIC X.
+01 ValidEntry PIC X.
+*> Holds the name as it looked before an Update/Delete, for the audit log
+01 WSOldFirstName PIC X(15).
+01 WSOldLastName PIC X(15).
+01 WSOperation PIC X(10).
+*> Used by ListAllCust to browse CustomerFile a screen at a time
+01 WSMoreRecords PIC X.
+01 WSListCount PIC 9(3) VALUE ZERO.
+01 WSPause PIC X.
+*> Used by GetCust to offer a lookup by LastName as well as by IDNum
+01 WSSearchType PIC X.
+01 WSSearchLastName PIC X(15).
+01 WSLNFound PIC X.
+*> Used by ClassifyAcctStatus to collect the operator's band choice
+01 WSNewStatus PIC X.
+*> Used by UpdateCust to let the operator back out before the REWRITE
+01 WSUpdateConfirm PIC X.
+*> Used by ShowCustHistory to report whether any prior transaction was found
+01 WSHistFound PIC X.
+*> Used by ValidateCust to check Date of Birth via VALIDDATE
+01 WSDOBReturnCode PIC 9 VALUE ZERO.
+*> Edited Date of Birth, for display only
+01 WSDispDOB PIC 99/99/9999.
+*> Masked SSN, for display only - only the last 4 digits ever show
+01 WSMaskedSSN PIC X(11).
+*> Used by CheckAcctEligibility to derive Age from a real CustomerData
+*> record's DateOfBirth before calling ACCTELIGIBLE
+01 WSEligToday PIC 9(08).
+01 WSEligTodayParts REDEFINES WSEligToday.
+    02 WSEligTodayYear PIC 9(04).
+    02 WSEligTodayMonth PIC 9(02).
+    02 WSEligTodayDay PIC 9(02).
+01 WSEligAge PIC 9(02).
+01 WSEligEligible PIC X(01).
+01 WSEligReturnCode PIC 9.
+*> FILE STATUS codes for every SELECTed file, checked right after each OPEN
+01 WSCustomerFileStatus PIC X(02).
+01 WSAuditLogStatus PIC X(02).
+01 WSCredentialsFileStatus PIC X(02).
+*> Entry gate - the menu won't open CustomerFile/AuditLog without this
+01 WSEnteredPassword PIC X(10).
+01 WSPasswordTries PIC 9 VALUE ZERO.
+01 WSAuthorized PIC X VALUE "N".
+    88 Authorized VALUE "Y".
+01 WSPasswordMatched PIC X VALUE "N".
 
 
 
 PROCEDURE DIVISION.
 StartPara.
+       *> Reset in case this is a repeat CALL from customersystemmenu.cob -
+       *> WORKING-STORAGE persists across CALLs since this is not an initial
+       *> program, so a prior visit's exit would otherwise leave this "N", and
+       *> the password gate would otherwise stay locked (or skipped) for good
+       MOVE 'Y' TO StayOpen.
+       MOVE "N" TO WSAuthorized.
+       MOVE ZERO TO WSPasswordTries.
+       PERFORM VerifyPassword.
+       IF NOT Authorized
+           DISPLAY "Access Denied: Maintenance Menu Locked"
+           GOBACK
+       END-IF
        *> I-O to access data randomly
        OPEN I-O CustomerFile.
-              *> 
+       IF WSCustomerFileStatus NOT = "00"
+           DISPLAY "Warning: Customer.txt Open Status " WSCustomerFileStatus
+       END-IF
+       OPEN EXTEND AuditLog.
+       IF WSAuditLogStatus NOT = "00"
+           DISPLAY "Warning: AuditLog.dat Open Status " WSAuditLogStatus
+       END-IF
+              *>
               PERFORM UNTIL StayOpen="N"
                   DISPLAY " "
                   DISPLAY "CUSTOMER RECORDS"
@@ -43,6 +181,9 @@ StartPara.
                       DISPLAY "2 : Delete Customer"
                       DISPLAY "3 : Update Customer"
                       DISPLAY "4 : Get Customer"
+                      DISPLAY "5 : List All Customers"
+                      DISPLAY "6 : Classify Account Status"
+                      DISPLAY "7 : Check Account Eligibility"
                       DISPLAY "0 : Quit"
                       DISPLAY " : " WITH NO ADVANCING
                       ACCEPT Choice
@@ -51,11 +192,55 @@ StartPara.
                            WHEN 2 PERFORM DeleteCust
                            WHEN 3 PERFORM UpdateCust
                            WHEN 4 PERFORM GetCust
+                           WHEN 5 PERFORM ListAllCust
+                           WHEN 6 PERFORM ClassifyAcctStatus
+                           WHEN 7 PERFORM CheckAcctEligibility
                            WHEN OTHER MOVE 'N' TO StayOpen
                       END-EVALUATE
               END-PERFORM.
-       CLOSE CustomerFile.
-       STOP RUN.
+       CLOSE CustomerFile, AuditLog.
+       *> GOBACK instead of STOP RUN so this also runs correctly when CALLed
+       *> as a subprogram from customersystemmenu.cob
+       GOBACK.
+
+*> Entry gate - three tries to enter the maintenance password before locking
+*> the operator out of the menu entirely
+VerifyPassword.
+       PERFORM UNTIL Authorized OR WSPasswordTries = 3
+           DISPLAY "Enter Maintenance Menu Password: " WITH NO ADVANCING
+           ACCEPT WSEnteredPassword
+           PERFORM CheckPasswordAgainstFile
+           IF WSPasswordMatched = "Y"
+               MOVE "Y" TO WSAuthorized
+           ELSE
+               ADD 1 TO WSPasswordTries
+               DISPLAY "Incorrect Password"
+           END-IF
+       END-PERFORM.
+
+*> Re-opens Credentials.dat fresh on every attempt (so the sequential read
+*> pointer always starts at the top) and checks WSEnteredPassword against
+*> every line in it
+CheckPasswordAgainstFile.
+       MOVE "N" TO WSPasswordMatched
+       OPEN INPUT CredentialsFile
+       IF WSCredentialsFileStatus NOT = "00"
+           DISPLAY "Warning: Credentials.dat Open Status "
+               WSCredentialsFileStatus
+       ELSE
+           READ CredentialsFile
+               AT END SET CredEOF TO TRUE
+           END-READ
+           PERFORM UNTIL CredEOF
+               IF CredentialsRecord = WSEnteredPassword
+                   MOVE "Y" TO WSPasswordMatched
+               END-IF
+               READ CredentialsFile
+                   AT END SET CredEOF TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE CredentialsFile
+       END-IF.
 
 *> Add Paragraphs
 AddCust.
@@ -66,18 +251,81 @@ AddCust.
        ACCEPT FirstName.
        DISPLAY "Enter LastName: " WITH NO ADVANCING.
        ACCEPT LastName.
+       DISPLAY "Enter Date of Birth Month (MM): " WITH NO ADVANCING.
+       ACCEPT BirthMonth.
+       DISPLAY "Enter Date of Birth Day (DD): " WITH NO ADVANCING.
+       ACCEPT BirthDay.
+       DISPLAY "Enter Date of Birth Year (YYYY): " WITH NO ADVANCING.
+       ACCEPT BirthYear.
+       DISPLAY "Enter SSN (9 Digits, No Dashes): " WITH NO ADVANCING.
+       ACCEPT SSN.
        DISPLAY " ".
-       WRITE CustomerData
-           INVALID KEY DISPLAY "ID Taken"
-       END-WRITE.
+       PERFORM ValidateCust.
+       IF ValidEntry = "N"
+           DISPLAY "Entry Rejected - Correct the Field(s) Above and Retry"
+       ELSE
+           MOVE SPACES TO WSOldFirstName
+           MOVE SPACES TO WSOldLastName
+           MOVE "ADD" TO WSOperation
+           MOVE "A" TO StatusFlag
+           MOVE "A" TO AcctStatusCode
+           MOVE ZERO TO AccountBalance
+           MOVE ZERO TO DateDeleted
+           WRITE CustomerData
+               INVALID KEY DISPLAY "ID Taken"
+               NOT INVALID KEY PERFORM WriteAuditLog
+           END-WRITE
+       END-IF.
+
+*> Validate Fields Entered in AddCust Before the WRITE
+ValidateCust.
+       MOVE "Y" TO ValidEntry.
+       IF IDNum IS NOT NUMERIC
+           DISPLAY "Rejected: ID Must Be Numeric"
+           MOVE "N" TO ValidEntry
+       END-IF
+       IF FirstName = SPACES OR FirstName IS NOT NameChars
+           DISPLAY "Rejected: First Name Must Be Non-Blank and Contain Only Letters"
+           MOVE "N" TO ValidEntry
+       END-IF
+       IF LastName = SPACES OR LastName IS NOT NameChars
+           DISPLAY "Rejected: Last Name Must Be Non-Blank and Contain Only Letters"
+           MOVE "N" TO ValidEntry
+       END-IF
+       CALL 'VALIDDATE' USING BirthMonth, BirthDay, BirthYear,
+           WSDOBReturnCode
+       IF WSDOBReturnCode NOT = ZERO
+           DISPLAY "Rejected: Date of Birth Failed Validation - Return Code "
+               WSDOBReturnCode
+           MOVE "N" TO ValidEntry
+       END-IF
+       IF SSN IS NOT NUMERIC OR SSN = ZERO
+           DISPLAY "Rejected: SSN Must Be 9 Numeric Digits"
+           MOVE "N" TO ValidEntry
+       END-IF.
 
+*> DeleteCust no longer destroys the record - it flips StatusFlag to Deleted
 DeleteCust.
+       MOVE "Y" TO CustExists.
        DISPLAY " "
        DISPLAY"Enter Customer ID to Delete: " WITH NO ADVANCING
        ACCEPT IDNum.
-       DELETE CustomerFile
-           INVALID KEY DISPLAY "Key Doesn't Exist"
-       END-DELETE.
+       READ CustomerFile
+           INVALID KEY MOVE "N" TO CustExists
+       END-READ
+       IF CustExists = "N" OR CustDeleted
+           DISPLAY "Key Doesn't Exist"
+       ELSE
+           MOVE FirstName TO WSOldFirstName
+           MOVE LastName TO WSOldLastName
+           MOVE "D" TO StatusFlag
+           ACCEPT DateDeleted FROM DATE YYYYMMDD
+           MOVE "DELETE" TO WSOperation
+           REWRITE CustomerData
+               INVALID KEY DISPLAY "Customer Not Deleted"
+               NOT INVALID KEY PERFORM WriteAuditLog
+           END-REWRITE
+       END-IF.
 
 UpdateCust.
        MOVE "Y" TO CustExists.
@@ -87,31 +335,278 @@ UpdateCust.
        READ CustomerFile
            INVALID KEY MOVE "N" TO CustExists
        END-READ
-       IF CustExists="N"
+       IF CustExists = "N" OR CustDeleted
            DISPLAY "Customer Doesn't Exist"
        ELSE
+           MOVE FirstName TO WSOldFirstName
+           MOVE LastName TO WSOldLastName
            DISPLAY "Enter the new First Name: " WITH NO ADVANCING
            ACCEPT FirstName
            DISPLAY "Enter the new Last Name: " WITH NO ADVANCING
            ACCEPT LastName
+           PERFORM PreviewUpdate
+           IF WSUpdateConfirm = "Y" OR WSUpdateConfirm = "y"
+               MOVE "UPDATE" TO WSOperation
+               REWRITE CustomerData
+                   INVALID KEY DISPLAY "Customer Not Updated"
+                   NOT INVALID KEY PERFORM WriteAuditLog
+               END-REWRITE
+           ELSE
+               MOVE WSOldFirstName TO FirstName
+               MOVE WSOldLastName TO LastName
+               DISPLAY "Update Cancelled - No Changes Saved"
+           END-IF
        END-IF.
-       REWRITE CustomerData
-           INVALID KEY DISPLAY "Customer Not Updated"
-       END-REWRITE.
 
+*> Show the before/after values and let the operator back out before
+*> the record is actually rewritten
+PreviewUpdate.
+       DISPLAY " "
+       DISPLAY "--- Confirm Update ---"
+       DISPLAY "First Name: " WSOldFirstName " -> " FirstName
+       DISPLAY "Last Name.: " WSOldLastName " -> " LastName
+       DISPLAY "Save these changes? (Y/N): " WITH NO ADVANCING
+       ACCEPT WSUpdateConfirm.
+
+*> Append one line to AuditLog.dat recording an Add/Delete/Update transaction
+WriteAuditLog.
+       MOVE FUNCTION CURRENT-DATE TO AuditTimestamp
+       MOVE WSOperation TO AuditOperation
+       MOVE IDNum TO AuditIDNum
+       MOVE WSOldFirstName TO AuditOldFirstName
+       MOVE WSOldLastName TO AuditOldLastName
+       MOVE FirstName TO AuditNewFirstName
+       MOVE LastName TO AuditNewLastName
+       WRITE AuditRecord.
+
+*> Let the caller search either by exact IDNum or by LastName
 GetCust.
-       MOVE "Y" TO CustExists.
        DISPLAY " "
+       DISPLAY "Search By (I)D or (L)ast Name: " WITH NO ADVANCING.
+       ACCEPT WSSearchType.
+       IF WSSearchType = "L" OR WSSearchType = "l"
+           PERFORM GetCustByLastName
+       ELSE
+           PERFORM GetCustByID
+       END-IF.
+
+GetCustByID.
+       MOVE "Y" TO CustExists.
        DISPLAY "Enter ID to find: " WITH NO ADVANCING
        ACCEPT IDNum.
        *> Check for invalid key
        READ CustomerFile
            INVALID KEY MOVE "N" TO CustExists
        END-READ
-       IF CustExists="N"
+       IF CustExists = "N" OR CustDeleted
            DISPLAY "Customer Doesn't Exist"
        ELSE
            DISPLAY "ID: " IDNum
            DISPLAY "First Name: " FirstName
            DISPLAY "LastName: " LastName
+           MOVE DateOfBirthNum TO WSDispDOB
+           DISPLAY "Date of Birth: " WSDispDOB
+           PERFORM MaskSSN
+           DISPLAY "SSN: " WSMaskedSSN
+           PERFORM DisplayAcctStatus
+           PERFORM ShowCustHistory
+       END-IF.
+
+*> AuditLog.dat is open EXTEND for the whole session so new transactions can
+*> append to it, so listing a customer's history means temporarily switching
+*> it to INPUT, reading every prior Add/Delete/Update line for this IDNum,
+*> then switching it back to EXTEND so the menu can keep appending to it
+ShowCustHistory.
+       CLOSE AuditLog
+       OPEN INPUT AuditLog
+       IF WSAuditLogStatus NOT = "00"
+           DISPLAY "Warning: AuditLog.dat Open Status " WSAuditLogStatus
+       END-IF
+       DISPLAY "--- Transaction History ---"
+       MOVE "N" TO WSHistFound
+       READ AuditLog
+           AT END SET AuditEOF TO TRUE
+       END-READ
+       PERFORM UNTIL AuditEOF
+           IF AuditIDNum = IDNum
+               MOVE "Y" TO WSHistFound
+               DISPLAY AuditTimestamp " " AuditOperation
+                   " First: " AuditOldFirstName " -> " AuditNewFirstName
+                   " Last: " AuditOldLastName " -> " AuditNewLastName
+           END-IF
+           READ AuditLog
+               AT END SET AuditEOF TO TRUE
+           END-READ
+       END-PERFORM
+       IF WSHistFound = "N"
+           DISPLAY "No Transaction History Found"
+       END-IF
+       CLOSE AuditLog
+       OPEN EXTEND AuditLog
+       IF WSAuditLogStatus NOT = "00"
+           DISPLAY "Warning: AuditLog.dat Open Status " WSAuditLogStatus
+       END-IF.
+
+*> Only the last 4 digits of the SSN are ever shown on screen
+MaskSSN.
+       STRING "XXX-XX-" DELIMITED BY SIZE
+           SSN(6:4) DELIMITED BY SIZE
+           INTO WSMaskedSSN
+       END-STRING.
+
+*> Suggest an AcctStatusCode from AccountBalance - Good-Standing/Watch/
+*> Delinquent is the same EVALUATE TRUE pattern evaluate.cob uses, mapped
+*> onto AcctStatusCode's own Active/Delinquent/Closed bands - the operator
+*> still picks the final status below, this is only a data-driven hint
+SuggestStatusFromBalance.
+       EVALUATE TRUE
+           WHEN BalGoodStanding
+               DISPLAY "Suggested Status (Balance " AccountBalance
+                   "): Active (Good-Standing)"
+           WHEN BalWatch
+               DISPLAY "Suggested Status (Balance " AccountBalance
+                   "): Delinquent (Watch)"
+           WHEN BalDelinquent
+               DISPLAY "Suggested Status (Balance " AccountBalance
+                   "): Closed (Delinquent)"
+       END-EVALUATE.
+
+*> Classify AcctStatusCode into a human-readable band via the 88s above
+DisplayAcctStatus.
+       IF AcctStatusCode IS ValidAcctStatus
+           EVALUATE TRUE
+               WHEN AcctInGoodStanding DISPLAY "Account Status: Active"
+               WHEN AcctIsDelinquent DISPLAY "Account Status: Delinquent"
+               WHEN AcctIsClosed DISPLAY "Account Status: Closed"
+           END-EVALUATE
+       ELSE
+           DISPLAY "Account Status: Unclassified"
+       END-IF.
+
+*> Walk every duplicate on the LastName alternate key and list each match
+GetCustByLastName.
+       DISPLAY "Enter Last Name to find: " WITH NO ADVANCING
+       ACCEPT WSSearchLastName.
+       MOVE WSSearchLastName TO LastName.
+       MOVE "N" TO WSLNFound.
+       MOVE "Y" TO WSMoreRecords.
+       START CustomerFile KEY IS EQUAL TO LastName
+           INVALID KEY MOVE "N" TO WSMoreRecords
+       END-START
+       PERFORM UNTIL WSMoreRecords = "N"
+           READ CustomerFile NEXT RECORD
+               AT END MOVE "N" TO WSMoreRecords
+           END-READ
+           IF WSMoreRecords = "Y"
+               IF LastName NOT = WSSearchLastName
+                   MOVE "N" TO WSMoreRecords
+               ELSE
+                   IF NOT CustDeleted
+                       MOVE "Y" TO WSLNFound
+                       DISPLAY "ID: " IDNum "  First Name: " FirstName
+                           "  Last Name: " LastName
+                       PERFORM DisplayAcctStatus
+                   END-IF
+               END-IF
+           END-IF
+       END-PERFORM
+       IF WSLNFound = "N"
+           DISPLAY "No Matching Customers Found"
+       END-IF.
+
+*> Browse every active record in CustomerFile, 10 at a time, oldest ID first
+ListAllCust.
+       MOVE ZEROS TO IDNum.
+       MOVE "Y" TO WSMoreRecords.
+       MOVE ZERO TO WSListCount.
+       DISPLAY " "
+       DISPLAY "ALL CUSTOMERS"
+       START CustomerFile KEY IS NOT LESS THAN IDNum
+           INVALID KEY DISPLAY "No Customers On File"
+               MOVE "N" TO WSMoreRecords
+       END-START
+       PERFORM UNTIL WSMoreRecords = "N"
+           READ CustomerFile NEXT RECORD
+               AT END MOVE "N" TO WSMoreRecords
+           END-READ
+           IF WSMoreRecords = "Y" AND NOT CustDeleted
+               DISPLAY IDNum "  " FirstName "  " LastName
+               ADD 1 TO WSListCount
+               IF WSListCount >= 10
+                   DISPLAY "-- Press Enter for more --" WITH NO ADVANCING
+                   ACCEPT WSPause
+                   MOVE ZERO TO WSListCount
+               END-IF
+           END-IF
+       END-PERFORM.
+
+*> Re-classify a customer's account standing and REWRITE it into Customer.txt
+*> so the computed band survives past this screen, for the next report run
+ClassifyAcctStatus.
+       MOVE "Y" TO CustExists.
+       DISPLAY " "
+       DISPLAY "Enter ID to classify: " WITH NO ADVANCING
+       ACCEPT IDNum.
+       READ CustomerFile
+           INVALID KEY MOVE "N" TO CustExists
+       END-READ
+       IF CustExists = "N" OR CustDeleted
+           DISPLAY "Customer Doesn't Exist"
+       ELSE
+           PERFORM DisplayAcctStatus
+           PERFORM SuggestStatusFromBalance
+           DISPLAY "New Status - (A)ctive, (D)elinquent, (C)losed: "
+               WITH NO ADVANCING
+           ACCEPT WSNewStatus
+           EVALUATE TRUE
+               WHEN WSNewStatus = "A" OR "a" SET AcctInGoodStanding TO TRUE
+               WHEN WSNewStatus = "D" OR "d" SET AcctIsDelinquent TO TRUE
+               WHEN WSNewStatus = "C" OR "c" SET AcctIsClosed TO TRUE
+               WHEN OTHER DISPLAY "Invalid Status - No Change Made"
+           END-EVALUATE
+           IF WSNewStatus = "A" OR "a" OR "D" OR "d" OR "C" OR "c"
+               MOVE FirstName TO WSOldFirstName
+               MOVE LastName TO WSOldLastName
+               MOVE "CLASSIFY" TO WSOperation
+               REWRITE CustomerData
+                   INVALID KEY DISPLAY "Status Not Saved"
+                   NOT INVALID KEY PERFORM WriteAuditLog
+               END-REWRITE
+           END-IF
+       END-IF.
+
+*> Checks a real CustomerData record's account-opening eligibility via
+*> ACCTELIGIBLE - Age is derived from the record's own DateOfBirth instead
+*> of being typed in, and AcctStatusCode is the record's actual standing
+CheckAcctEligibility.
+       MOVE "Y" TO CustExists.
+       DISPLAY " "
+       DISPLAY "Enter ID to check eligibility: " WITH NO ADVANCING
+       ACCEPT IDNum.
+       READ CustomerFile
+           INVALID KEY MOVE "N" TO CustExists
+       END-READ
+       IF CustExists = "N" OR CustDeleted
+           DISPLAY "Customer Doesn't Exist"
+       ELSE
+           ACCEPT WSEligToday FROM DATE YYYYMMDD
+           COMPUTE WSEligAge = WSEligTodayYear - BirthYear
+           IF WSEligTodayMonth < BirthMonth
+               OR (WSEligTodayMonth = BirthMonth AND
+                   WSEligTodayDay < BirthDay)
+               SUBTRACT 1 FROM WSEligAge
+           END-IF
+           CALL 'ACCTELIGIBLE' USING WSEligAge, AcctStatusCode,
+               WSEligEligible, WSEligReturnCode
+           IF WSEligEligible = "Y"
+               DISPLAY "Eligible to Open an Account! (Age " WSEligAge ")"
+           ELSE
+               EVALUATE WSEligReturnCode
+                   WHEN 1 DISPLAY "Not Eligible - Under Minimum Age"
+                   WHEN 2 DISPLAY
+                       "Not Eligible - Account Not In Good Standing"
+                   WHEN OTHER DISPLAY "ACCTELIGIBLE Failed - Return Code "
+                       WSEligReturnCode
+               END-EVALUATE
+           END-IF
        END-IF.
