@@ -11,7 +11,8 @@ FILE-CONTROL.
        SELECT CustomerFile ASSIGN TO "Customer.dat"
            *> Each line is going to take its own line
            ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS IS SEQUENTIAL.
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WSCustomerFileStatus.
 
 DATA DIVISION.
 FILE SECTION.
@@ -23,30 +24,72 @@ FD CustomerFile.
        02 CustName.
            03 FirstName PIC x(15).
            03 LastName PIC x(15).
+       *> Define End of File
+       88 WSEOF VALUE HIGH-VALUE.
+       *> Added alongside the real CustomerData layout in randomlyaccessdata.cob
+       02 DateOfBirth.
+           03 BirthMonth PIC 9(02).
+           03 BirthDay PIC 9(02).
+           03 BirthYear PIC 9(04).
+       02 AccountBalance PIC S9(7)V99.
 WORKING-STORAGE SECTION.
 *> Copy and Rename CustomerData above into WORKING-STORAGE SECTION
 01 WSCustomer.
-       02 WSIDNum    PIC 9(5).
+       02 WSIDNum    PIC 9(8).
        02 WSCustName.
            03 WSFirstName PIC x(15).
            03 WSLastName PIC x(15).
-*> In order to Read Data you need a EOF variable
-*> EOF - End of File
-01 WSEOF PIC A(1).
+       02 WSDateOfBirth.
+           03 WSBirthMonth PIC 9(02).
+           03 WSBirthDay PIC 9(02).
+           03 WSBirthYear PIC 9(04).
+       *> Elementary view of WSDateOfBirth, needed for the edited MOVE below -
+       *> a MOVE of a group item ignores the receiving field's edit symbols
+       02 WSDateOfBirthNum REDEFINES WSDateOfBirth PIC 9(08).
+       02 WSAccountBalance PIC S9(7)V99.
+*> Edited display line - zero-suppressed ID, fixed-width name columns, plus
+*> Date of Birth and Account Balance through the same edited pictures
+*> editdata.cob uses
+01 WSDisplayLine.
+       02 WSDispID PIC ZZZZZZZ9.
+       02 FILLER PIC X(2) VALUE SPACE.
+       02 WSDispFirstName PIC X(15).
+       02 FILLER PIC X(2) VALUE SPACE.
+       02 WSDispLastName PIC X(15).
+       02 FILLER PIC X(2) VALUE SPACE.
+       02 WSDispDOB PIC 99/99/9999.
+       02 FILLER PIC X(2) VALUE SPACE.
+       02 WSDispBalance PIC $$,$$$,$$9.99.
+*> FILE STATUS code, checked right after OPEN
+01 WSCustomerFileStatus PIC X(02).
 
 PROCEDURE DIVISION.
 *> INPUT to read to file again
 OPEN INPUT CustomerFile.
+       IF WSCustomerFileStatus NOT = "00"
+           DISPLAY "Warning: Customer.dat Open Status " WSCustomerFileStatus
+       END-IF
        *> Start process to read entire file into Terminal
-       PERFORM UNTIL WSEOF='Y'
-           READ CustomerFile INTO WSCustomer
-               *> When you get to the end of the file add Y to WSEOF
-               AT END MOVE 'Y' TO WSEOF
-               *> Otherwise Display WSCustomer
-               NOT AT END DISPLAY WSCustomer
-           END-READ
+       READ CustomerFile INTO WSCustomer
+           AT END SET WSEOF TO TRUE
+       END-READ
+       PERFORM UNTIL WSEOF
+           PERFORM DisplayCustomer
        END-PERFORM
 CLOSE CustomerFile.
 
+*> GOBACK instead of STOP RUN so this also runs correctly when CALLed
+*> as a subprogram from customersystemmenu.cob
+GOBACK.
 
-STOP RUN.
+*> Edit one customer into zero-suppressed ID/fixed-width name columns
+DisplayCustomer.
+       MOVE WSIDNum TO WSDispID
+       MOVE WSFirstName TO WSDispFirstName
+       MOVE WSLastName TO WSDispLastName
+       MOVE WSDateOfBirthNum TO WSDispDOB
+       MOVE WSAccountBalance TO WSDispBalance
+       DISPLAY WSDisplayLine
+       READ CustomerFile INTO WSCustomer
+           AT END SET WSEOF TO TRUE
+       END-READ.
