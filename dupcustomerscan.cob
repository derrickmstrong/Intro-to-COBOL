@@ -0,0 +1,190 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    dupcustomerscan.
+AUTHOR. Derrick Strong.
+DATE-WRITTEN.August 9th 2026
+ENVIRONMENT DIVISION.
+*> Looks for the same person entered twice under two different IDNums -
+*> matching First/Last Name and Date of Birth - which randomlyaccessdata.cob's
+*> AddCust can't catch since it only rejects a collision on IDNum itself
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "Customer.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSCustomerFileStatus.
+       SELECT DupReport ASSIGN TO "DuplicateCustomers.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSDupReportStatus.
+
+DATA DIVISION.
+FILE SECTION.
+*> Must match randomlyaccessdata.cob's CustomerData layout
+FD CustomerFile.
+01 CustomerData.
+       02 IDNum    PIC 9(8).
+       02 FirstName PIC X(15).
+       02 LastName PIC X(15).
+       *> Define End of File
+       88 WSEOF VALUE HIGH-VALUE.
+       02 StatusFlag PIC X(01).
+           88 CustActive VALUE "A".
+           88 CustDeleted VALUE "D".
+       02 AcctStatusCode PIC X(01).
+       02 DateOfBirth.
+           03 BirthMonth PIC 9(02).
+           03 BirthDay PIC 9(02).
+           03 BirthYear PIC 9(04).
+       02 DateOfBirthNum REDEFINES DateOfBirth PIC 9(08).
+       02 SSN PIC 9(09).
+       02 AccountBalance PIC S9(7)V99.
+       02 DateDeleted PIC 9(08).
+
+FD DupReport.
+01 DupReportLine PIC X(70).
+
+WORKING-STORAGE SECTION.
+*> FILE STATUS codes, checked right after each OPEN
+01 WSCustomerFileStatus PIC X(02).
+01 WSDupReportStatus PIC X(02).
+*> Every active record is loaded into this table, same shape as
+*> reconcilecustomers.cob's IXTable, so every record can be compared
+*> against every other record regardless of IDNum
+01 WSCustCount PIC 9(8) VALUE ZERO.
+01 CustTable.
+       02 CustEntry OCCURS 0 TO 99999 TIMES DEPENDING ON WSCustCount
+                  INDEXED BY CustIdx, OtherIdx.
+           03 TabIDNum PIC 9(8).
+           03 TabFirstName PIC X(15).
+           03 TabLastName PIC X(15).
+           03 TabDOBNum PIC 9(08).
+           03 TabReported PIC X VALUE "N".
+01 WSDupGroupCount PIC 9(05) VALUE ZERO.
+01 WSGroupStarted PIC X VALUE "N".
+
+PROCEDURE DIVISION.
+MainLine.
+       OPEN INPUT CustomerFile.
+       IF WSCustomerFileStatus NOT = "00"
+           DISPLAY "Warning: Customer.txt Open Status " WSCustomerFileStatus
+       END-IF
+       PERFORM LoadCustTable.
+       CLOSE CustomerFile.
+
+       OPEN OUTPUT DupReport.
+       IF WSDupReportStatus NOT = "00"
+           DISPLAY "Warning: DuplicateCustomers.rpt Open Status "
+               WSDupReportStatus
+       END-IF
+       PERFORM PrintReportHeading.
+
+       PERFORM FindDuplicatesForOne VARYING CustIdx FROM 1 BY 1
+           UNTIL CustIdx > WSCustCount
+
+       PERFORM PrintSummary.
+       CLOSE DupReport.
+       STOP RUN.
+
+*> Read every active record of Customer.txt sequentially into CustTable
+LoadCustTable.
+       READ CustomerFile
+           AT END SET WSEOF TO TRUE
+       END-READ
+       PERFORM UNTIL WSEOF
+           IF NOT CustDeleted
+               ADD 1 TO WSCustCount
+               MOVE IDNum TO TabIDNum(WSCustCount)
+               MOVE FirstName TO TabFirstName(WSCustCount)
+               MOVE LastName TO TabLastName(WSCustCount)
+               MOVE DateOfBirthNum TO TabDOBNum(WSCustCount)
+               MOVE "N" TO TabReported(WSCustCount)
+           END-IF
+           READ CustomerFile
+               AT END SET WSEOF TO TRUE
+           END-READ
+       END-PERFORM.
+
+PrintReportHeading.
+       MOVE "DUPLICATE CUSTOMER SCAN" TO DupReportLine
+       PERFORM WriteAndDisplay
+       MOVE "========================" TO DupReportLine
+       PERFORM WriteAndDisplay.
+
+*> For the record at CustIdx, compare it against every later record in the
+*> table - records already reported as part of an earlier group are skipped
+*> so the same pair isn't reported twice
+FindDuplicatesForOne.
+       IF TabReported(CustIdx) = "N"
+           MOVE "N" TO WSGroupStarted
+           PERFORM CompareAgainstLater VARYING OtherIdx FROM CustIdx BY 1
+               UNTIL OtherIdx > WSCustCount
+       END-IF.
+
+*> Compare CustIdx against every record after it and print any record
+*> sharing First/Last Name with CustIdx under a different IDNum - Date of
+*> Birth is not part of the match, only shown alongside each line below, so
+*> a real duplicate with inconsistent DOB data still gets caught - the
+*> anchor record itself is only printed once, the first time a match is found
+CompareAgainstLater.
+       IF OtherIdx > CustIdx
+           IF TabFirstName(OtherIdx) = TabFirstName(CustIdx)
+               AND TabLastName(OtherIdx) = TabLastName(CustIdx)
+               IF WSGroupStarted = "N"
+                   ADD 1 TO WSDupGroupCount
+                   MOVE "Y" TO WSGroupStarted
+                   MOVE "Y" TO TabReported(CustIdx)
+                   PERFORM PrintAnchorLine
+               END-IF
+               MOVE "Y" TO TabReported(OtherIdx)
+               PERFORM PrintOneDupLine
+           END-IF
+       END-IF.
+
+*> Print the first record of a newly-found duplicate group
+PrintAnchorLine.
+       MOVE SPACES TO DupReportLine
+       MOVE "Possible Duplicate Group:" TO DupReportLine
+       PERFORM WriteAndDisplay
+       MOVE SPACES TO DupReportLine
+       STRING "  ID " DELIMITED BY SIZE
+           TabIDNum(CustIdx) DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           TabFirstName(CustIdx) DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           TabLastName(CustIdx) DELIMITED BY SIZE
+           " DOB " DELIMITED BY SIZE
+           TabDOBNum(CustIdx) DELIMITED BY SIZE
+           INTO DupReportLine
+       END-STRING
+       PERFORM WriteAndDisplay.
+
+*> Print the report line for the record currently held in OtherIdx
+PrintOneDupLine.
+       MOVE SPACES TO DupReportLine
+       STRING "  ID " DELIMITED BY SIZE
+           TabIDNum(OtherIdx) DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           TabFirstName(OtherIdx) DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           TabLastName(OtherIdx) DELIMITED BY SIZE
+           " DOB " DELIMITED BY SIZE
+           TabDOBNum(OtherIdx) DELIMITED BY SIZE
+           INTO DupReportLine
+       END-STRING
+       PERFORM WriteAndDisplay.
+
+PrintSummary.
+       DISPLAY " "
+       MOVE SPACES TO DupReportLine
+       STRING "Duplicate Groups Found: " DELIMITED BY SIZE
+           WSDupGroupCount DELIMITED BY SIZE
+           INTO DupReportLine
+       END-STRING
+       PERFORM WriteAndDisplay.
+
+*> Every line goes to the report file and the screen, same as
+*> customercountsummary.cob's PrintOneCount
+WriteAndDisplay.
+       WRITE DupReportLine
+       DISPLAY DupReportLine.
