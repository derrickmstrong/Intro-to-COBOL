@@ -4,26 +4,58 @@ PROGRAM-ID.    createtables.
 AUTHOR. Derrick Strong.
 DATE-WRITTEN.November 10th 2020
 ENVIRONMENT DIVISION.
+*> Must add INPUT-OUTPUT section and FILE-CONTROL to work with files
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       *> Persists OrderTable's lines, tied back to a customer via IDNum
+       SELECT OrderDetailFile ASSIGN TO "OrderDetail.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSOrderFileStatus.
 
 DATA DIVISION.
+FILE SECTION.
+*> Describe the order-detail file layout
+FD OrderDetailFile.
+01 OrderDetailRecord.
+       02 ODIDNum PIC 9(8).
+       02 FILLER PIC X VALUE SPACE.
+       02 ODProdID PIC X(05).
+       02 FILLER PIC X VALUE SPACE.
+       02 ODProdDesc PIC X(15).
+       02 FILLER PIC X VALUE SPACE.
+       02 ODProdQty PIC 9(03).
+       02 FILLER PIC X VALUE SPACE.
+       02 ODProdPrice PIC 9(05)V99.
 
 WORKING-STORAGE SECTION.
+*> FILE STATUS code, checked right after OPEN
+01 WSOrderFileStatus PIC X(02).
 *> Subscripts
+*> WSFriendCount must be set before Friend(n) is referenced - it sizes the table
+01 WSFriendCount PIC 9 VALUE ZERO.
 01 Table1.
-       *> OCCURS in this case means I will have 4 Friend variables (Friend(1), Friend(2), Friend(3), Friend(4) ), each with 15 letters
-       02 Friend PIC X(15) OCCURS 4 TIMES.
+       *> OCCURS DEPENDING ON sizes Friend to however many entries are actually
+       *> loaded (1 to 4), instead of always carrying all 4 whether used or not
+       02 Friend PIC X(15) OCCURS 1 TO 4 TIMES DEPENDING ON WSFriendCount.
 *> Multi-dimensional Table
+01 WSCustCount PIC 9 VALUE ZERO.
 01 CustTable.
-       02 CustName OCCURS 5 TIMES.
+       02 CustName OCCURS 1 TO 5 TIMES DEPENDING ON WSCustCount.
            03 FName PIC X(10).
            03 LName PIC X(10).
 *> Index Table - Declare subscript inside table
-01 OrderTable
+01 OrderTable.
        02 Product OCCURS 2 TIMES INDEXED BY I.
-           03 Prod
+           *> Ties each order line back to the customer who placed it
+           03 OrderIDNum PIC 9(8).
+           03 ProdID PIC X(05).
+           03 ProdDesc PIC X(15).
+           03 ProdQty PIC 9(03).
+           03 ProdPrice PIC 9(05)V99.
 
 
 PROCEDURE DIVISION.
+MOVE 2 TO WSFriendCount.
 MOVE "Summer" TO Friend(1).
 MOVE "Autumn" TO Friend(2).
 *> Display Friend subscript 1
@@ -31,6 +63,7 @@ DISPLAY Friend(1).
 *> Diplay Table1
 DISPLAY Table1.
 
+MOVE 2 TO WSCustCount.
 MOVE "Winter" TO FName(1).
 MOVE "Gayla" TO LName(1).
 MOVE "Summer" TO FName(2).
@@ -40,4 +73,37 @@ DISPLAY CustName(1).
 *> Diplay CustTable
 DISPLAY CustTable.
 
+MOVE 10001 TO OrderIDNum(1).
+MOVE "A100" TO ProdID(1).
+MOVE "Widget" TO ProdDesc(1).
+MOVE 10 TO ProdQty(1).
+MOVE 2.50 TO ProdPrice(1).
+MOVE 10002 TO OrderIDNum(2).
+MOVE "A200" TO ProdID(2).
+MOVE "Gadget" TO ProdDesc(2).
+MOVE 5 TO ProdQty(2).
+MOVE 9.99 TO ProdPrice(2).
+*> Display Product subscript 1 using the index declared on OrderTable
+SET I TO 1.
+DISPLAY Product(I).
+*> Diplay OrderTable
+DISPLAY OrderTable.
+
+*> Record what a customer ordered - one line per entry in OrderTable
+OPEN OUTPUT OrderDetailFile.
+IF WSOrderFileStatus NOT = "00"
+    DISPLAY "Warning: OrderDetail.dat Open Status " WSOrderFileStatus
+END-IF.
+PERFORM WriteOrderDetail VARYING I FROM 1 BY 1 UNTIL I > 2.
+CLOSE OrderDetailFile.
+
 STOP RUN.
+
+*> Write one OrderTable line, keyed to its customer via OrderIDNum
+WriteOrderDetail.
+       MOVE OrderIDNum(I) TO ODIDNum
+       MOVE ProdID(I) TO ODProdID
+       MOVE ProdDesc(I) TO ODProdDesc
+       MOVE ProdQty(I) TO ODProdQty
+       MOVE ProdPrice(I) TO ODProdPrice
+       WRITE OrderDetailRecord.
